@@ -0,0 +1,123 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NameExceptionReport.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 17/04/2024
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT NAMEEXCEPTIONS ASSIGN TO "files/NameExceptions.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERFILE.
+       COPY "CustomerRecord.cpy".
+
+       FD NAMEEXCEPTIONS.
+       01 PRINTLINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WSEOF VALUE 'Y'.
+
+       01 HEADS PIC X(80)
+           VALUE "IDNum    FirstName                LastName                 Exception".
+       01 EXCEPTIONLINE.
+           02 FILLER PIC X VALUE SPACE.
+           02 PRNCUSTID PIC 9(5).
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 PRNFIRSTNAME PIC X(25).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNLASTNAME PIC X(25).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNREASON PIC X(25).
+       01 FOOTINGLINE.
+           02 FILLER PIC X(21) VALUE "Exceptions reported: ".
+           02 PRNEXCEPTIONCOUNT PIC ZZZ9.
+
+       01 WS-EXCEPTION-COUNT PIC 9(4) COMP-3 VALUE ZERO.
+       01 WS-NAME-REASON PIC X(25).
+       01 WS-NAME-BAD PIC X VALUE 'N'.
+           88 WS-NAME-IS-BAD VALUE 'Y'.
+
+       01 WS-CF-STATUS PIC XX.
+       01 WS-NE-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT CUSTOMERFILE
+           IF WS-CF-STATUS NOT = "00"
+               MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           OPEN OUTPUT NAMEEXCEPTIONS
+           IF WS-NE-STATUS NOT = "00"
+               MOVE "NAMEEXCEPTIONS" TO WS-ABEND-FILE-NAME
+               MOVE WS-NE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           WRITE PRINTLINE FROM HEADS
+           PERFORM 1000-CHECK-CUSTOMER UNTIL WSEOF
+           MOVE WS-EXCEPTION-COUNT TO PRNEXCEPTIONCOUNT
+           WRITE PRINTLINE FROM FOOTINGLINE
+           CLOSE CUSTOMERFILE
+           CLOSE NAMEEXCEPTIONS
+           GOBACK.
+
+       1000-CHECK-CUSTOMER.
+           READ CUSTOMERFILE
+               AT END SET WSEOF TO TRUE
+               NOT AT END
+                   IF REC-IS-HEADER
+                       PERFORM 2000-VALIDATE-NAME
+                       IF WS-NAME-IS-BAD
+                           PERFORM 3000-WRITE-EXCEPTION
+                       END-IF
+                   END-IF
+           END-READ.
+
+       2000-VALIDATE-NAME.
+           MOVE 'N' TO WS-NAME-BAD
+           MOVE SPACES TO WS-NAME-REASON
+           IF FIRSTNAME = SPACES AND LASTNAME = SPACES
+               MOVE 'Y' TO WS-NAME-BAD
+               MOVE "BOTH NAMES BLANK" TO WS-NAME-REASON
+           ELSE IF FIRSTNAME = SPACES
+               MOVE 'Y' TO WS-NAME-BAD
+               MOVE "FIRST NAME BLANK" TO WS-NAME-REASON
+           ELSE IF LASTNAME = SPACES
+               MOVE 'Y' TO WS-NAME-BAD
+               MOVE "LAST NAME BLANK" TO WS-NAME-REASON
+           ELSE IF FIRSTNAME IS NOT ALPHABETIC
+               MOVE 'Y' TO WS-NAME-BAD
+               MOVE "FIRST NAME MALFORMED" TO WS-NAME-REASON
+           ELSE IF LASTNAME IS NOT ALPHABETIC
+               MOVE 'Y' TO WS-NAME-BAD
+               MOVE "LAST NAME MALFORMED" TO WS-NAME-REASON
+           END-IF.
+
+       3000-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE IDNUM TO PRNCUSTID
+           MOVE FIRSTNAME TO PRNFIRSTNAME
+           MOVE LASTNAME TO PRNLASTNAME
+           MOVE WS-NAME-REASON TO PRNREASON
+           WRITE PRINTLINE FROM EXCEPTIONLINE.
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
