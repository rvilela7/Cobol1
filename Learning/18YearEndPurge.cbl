@@ -0,0 +1,136 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YearEndPurge.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 17/04/2024
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT PURGELOG ASSIGN TO "files/CustomerPurge.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PL-STATUS.
+           SELECT CUSTOMERARCHIVE ASSIGN TO "files/CustomerArchive.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERFILE.
+       COPY "CustomerRecord.cpy".
+
+       FD PURGELOG.
+       01 PURGELINE PIC X(80).
+
+       FD CUSTOMERARCHIVE.
+       01 ARCHIVERECORD PIC X(83).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WSEOF VALUE 'Y'.
+
+       01 WS-PURGE-IDNUM PIC 9(5).
+       01 WS-PURGE-TYPES PIC X(3) VALUE "HAP".
+       01 WS-PURGE-IDX PIC 9 VALUE ZERO.
+       01 WS-PURGE-COUNT PIC 9(5) COMP-3 VALUE ZERO.
+
+       01 WS-AUDIT-TIMESTAMP.
+           02 WS-AT-YYYY PIC 9(4).
+           02 WS-AT-MM PIC 9(2).
+           02 WS-AT-DD PIC 9(2).
+           02 WS-AT-HH PIC 9(2).
+           02 WS-AT-MIN PIC 9(2).
+           02 WS-AT-SEC PIC 9(2).
+           02 FILLER PIC X(7).
+
+       01 WS-CF-STATUS PIC XX.
+       01 WS-PL-STATUS PIC XX.
+       01 WS-CX-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN I-O CUSTOMERFILE
+           IF WS-CF-STATUS NOT = "00"
+               MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           OPEN OUTPUT PURGELOG
+           IF WS-PL-STATUS NOT = "00"
+               MOVE "PURGELOG" TO WS-ABEND-FILE-NAME
+               MOVE WS-PL-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           OPEN EXTEND CUSTOMERARCHIVE
+           IF WS-CX-STATUS NOT = "00"
+               MOVE "CUSTOMERARCHIVE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CX-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           PERFORM 1000-FIND-INACTIVE-CUSTOMER UNTIL WSEOF
+           DISPLAY "Year-end purge complete - " WS-PURGE-COUNT
+               " inactive customers removed"
+           CLOSE CUSTOMERFILE
+           CLOSE PURGELOG
+           CLOSE CUSTOMERARCHIVE
+           GOBACK.
+
+       1000-FIND-INACTIVE-CUSTOMER.
+           READ CUSTOMERFILE NEXT RECORD
+               AT END SET WSEOF TO TRUE
+           END-READ
+           IF NOT WSEOF AND REC-IS-HEADER AND CUST-INACTIVE
+               PERFORM 2000-PURGE-CUSTOMER
+           END-IF.
+
+       2000-PURGE-CUSTOMER.
+           MOVE IDNUM TO WS-PURGE-IDNUM
+           PERFORM 2010-LOG-PURGE-ENTRY
+           PERFORM 2020-PURGE-RECORD-TYPE
+               VARYING WS-PURGE-IDX FROM 1 BY 1 UNTIL WS-PURGE-IDX > 3
+           ADD 1 TO WS-PURGE-COUNT.
+
+       2010-LOG-PURGE-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           STRING WS-AT-YYYY DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-AT-MM DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-AT-DD DELIMITED BY SIZE
+               " PURGED " DELIMITED BY SIZE
+               WS-PURGE-IDNUM DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FIRSTNAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LASTNAME DELIMITED BY SIZE
+               INTO PURGELINE
+           WRITE PURGELINE.
+
+       2020-PURGE-RECORD-TYPE.
+           MOVE WS-PURGE-IDNUM TO IDNUM
+           MOVE WS-PURGE-TYPES(WS-PURGE-IDX:1) TO REC-TYPE
+           READ CUSTOMERFILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CUSTOMERDATA TO ARCHIVERECORD
+                   WRITE ARCHIVERECORD
+                   DELETE CUSTOMERFILE
+                       INVALID KEY
+                           CONTINUE
+                   END-DELETE
+           END-READ.
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
