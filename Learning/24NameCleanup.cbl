@@ -0,0 +1,29 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NameCleanup.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 08/08/2026
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-NAME PIC X(40).
+
+       LINKAGE SECTION.
+           01 LK-NAME PIC X(40).
+
+       PROCEDURE DIVISION USING LK-NAME.
+       0000-MAIN-PARA.
+           PERFORM 1000-REMOVE-CONTROL-CHARS
+           PERFORM 2000-TRIM-NAME
+           EXIT PROGRAM.
+
+       1000-REMOVE-CONTROL-CHARS.
+           INSPECT LK-NAME REPLACING ALL X'00' BY SPACE
+           INSPECT LK-NAME REPLACING ALL X'09' BY SPACE
+           INSPECT LK-NAME REPLACING ALL X'0A' BY SPACE
+           INSPECT LK-NAME REPLACING ALL X'0D' BY SPACE.
+
+       2000-TRIM-NAME.
+           MOVE FUNCTION TRIM(LK-NAME) TO WS-WORK-NAME
+           MOVE WS-WORK-NAME TO LK-NAME.
