@@ -0,0 +1,198 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerMenu.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 17/04/2024
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE PIC 99 VALUE ZERO.
+           88 WS-RUN-LOAD VALUE 1.
+           88 WS-RUN-APPEND VALUE 2.
+           88 WS-RUN-READ VALUE 3.
+           88 WS-RUN-REPORT VALUE 4.
+           88 WS-RUN-FULL-CYCLE VALUE 5.
+           88 WS-RUN-NAME-EXCEPTIONS VALUE 6.
+           88 WS-RUN-YEAR-END-PURGE VALUE 7.
+           88 WS-RUN-DUPLICATE-REPORT VALUE 8.
+           88 WS-RUN-MERGE-REGIONS VALUE 9.
+           88 WS-RUN-CYCLE-SUMMARY VALUE 10.
+           88 WS-RUN-CUSTOMER-INQUIRY VALUE 11.
+           88 WS-RUN-BALANCE-ALERTS VALUE 12.
+           88 WS-RUN-SNAPSHOT-COMPARE VALUE 13.
+           88 WS-RUN-INTEREST-RUN VALUE 14.
+           88 WS-RUN-INACTIVE-REPORT VALUE 15.
+           88 WS-RUN-MAINTAIN VALUE 16.
+           88 WS-RUN-QUIT VALUE 17.
+
+       01 WS-STEP-OK PIC X VALUE 'Y'.
+           88 WS-STEP-SUCCESSFUL VALUE 'Y'.
+
+       01 WS-CURRENT-PROGRAM PIC X(20).
+       01 WS-RUN-START-TIME PIC X(8).
+       01 WS-RUN-END-TIME PIC X(8).
+       01 WS-CD-FULL PIC X(21).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-DISPLAY-MENU UNTIL WS-RUN-QUIT
+           GOBACK.
+
+       1000-DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "Customer File Menu"
+           DISPLAY "  1) Load customer master (FileWrite)"
+           DISPLAY "  2) Append a customer (FileAppend)"
+           DISPLAY "  3) Read/list customer master (FileRead)"
+           DISPLAY "  4) Print customer report (FileReport)"
+           DISPLAY "  5) Run full cycle - Load, Append, Report"
+           DISPLAY "  6) Name exception report (NameExceptionReport)"
+           DISPLAY "  7) Year-end purge of inactive customers"
+           DISPLAY "  8) Possible duplicate customer report"
+           DISPLAY "  9) Merge regional customer extracts (MergeRegions)"
+           DISPLAY " 10) End-of-cycle statistics summary (CycleSummary)"
+           DISPLAY " 11) Look up a single customer (CustomerInquiry)"
+           DISPLAY " 12) Balance threshold alert report (BalanceAlerts)"
+           DISPLAY " 13) Compare customer master to a snapshot "
+               "(SnapshotCompare)"
+           DISPLAY " 14) Apply interest/late charges (InterestRun)"
+           DISPLAY " 15) Inactivated customers report "
+               "(InactiveCustomerReport)"
+           DISPLAY " 16) Maintain a customer - update/deactivate/"
+               "reactivate/contact info (FileMaintain)"
+           DISPLAY " 17) Quit"
+           DISPLAY "Enter choice " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+           PERFORM 2000-PROCESS-CHOICE.
+
+       2000-PROCESS-CHOICE.
+           IF WS-RUN-LOAD
+               MOVE "FileWrite" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'FileWrite'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-APPEND
+               MOVE "FileAppend" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'FileAppend'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-READ
+               MOVE "FileRead" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'FileRead'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-REPORT
+               MOVE "FileReport" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'FileReport'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-FULL-CYCLE
+               PERFORM 3000-RUN-FULL-CYCLE
+           ELSE IF WS-RUN-NAME-EXCEPTIONS
+               MOVE "NameExceptionReport" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'NameExceptionReport'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-YEAR-END-PURGE
+               MOVE "YearEndPurge" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'YearEndPurge'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-DUPLICATE-REPORT
+               MOVE "PossibleDupRpt" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'PossibleDuplicateReport'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-MERGE-REGIONS
+               MOVE "MergeRegions" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'MergeRegions'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-CYCLE-SUMMARY
+               MOVE "CycleSummary" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'CycleSummary'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-CUSTOMER-INQUIRY
+               MOVE "CustomerInquiry" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'CustomerInquiry'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-BALANCE-ALERTS
+               MOVE "BalanceAlerts" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'BalanceAlerts'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-SNAPSHOT-COMPARE
+               MOVE "SnapshotCompare" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'SnapshotCompare'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-INTEREST-RUN
+               MOVE "InterestRun" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'InterestRun'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-INACTIVE-REPORT
+               MOVE "InactiveCustRpt" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'InactiveCustomerReport'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-MAINTAIN
+               MOVE "FileMaintain" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'FileMaintain'
+               PERFORM 4010-LOG-RUN
+           ELSE IF WS-RUN-QUIT
+               CONTINUE
+           ELSE
+               DISPLAY "Invalid choice - re-enter"
+           END-IF.
+
+       3000-RUN-FULL-CYCLE.
+           MOVE 'Y' TO WS-STEP-OK
+           MOVE "FileWrite" TO WS-CURRENT-PROGRAM
+           PERFORM 4000-MARK-START
+           CALL 'FileWrite'
+           PERFORM 4010-LOG-RUN
+           PERFORM 3010-CHECK-STEP-RC
+           IF WS-STEP-SUCCESSFUL
+               MOVE "FileAppend" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'FileAppend'
+               PERFORM 4010-LOG-RUN
+               PERFORM 3010-CHECK-STEP-RC
+           END-IF
+           IF WS-STEP-SUCCESSFUL
+               MOVE "FileReport" TO WS-CURRENT-PROGRAM
+               PERFORM 4000-MARK-START
+               CALL 'FileReport'
+               PERFORM 4010-LOG-RUN
+               PERFORM 3010-CHECK-STEP-RC
+           END-IF
+           IF NOT WS-STEP-SUCCESSFUL
+               DISPLAY "Full cycle ended early due to a step failure"
+           END-IF
+           MOVE "CycleSummary" TO WS-CURRENT-PROGRAM
+           PERFORM 4000-MARK-START
+           CALL 'CycleSummary'
+           PERFORM 4010-LOG-RUN.
+
+       3010-CHECK-STEP-RC.
+           IF RETURN-CODE NOT = ZERO
+               MOVE 'N' TO WS-STEP-OK
+               DISPLAY "Step failed with return code " RETURN-CODE
+           END-IF.
+
+       4000-MARK-START.
+           MOVE FUNCTION CURRENT-DATE TO WS-CD-FULL
+           MOVE WS-CD-FULL(9:6) TO WS-RUN-START-TIME.
+
+       4010-LOG-RUN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CD-FULL
+           MOVE WS-CD-FULL(9:6) TO WS-RUN-END-TIME
+           CALL 'RunLog' USING WS-CURRENT-PROGRAM, WS-RUN-START-TIME,
+               WS-RUN-END-TIME, RETURN-CODE.
