@@ -0,0 +1,81 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InterestRun.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 17/04/2024
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERFILE.  *> File Section!
+       COPY "CustomerRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WSEOF VALUE 'Y'.
+       01 WS-INTEREST-RATE PIC V999 VALUE .015. *> 1.5% late fee/interest
+       01 WS-INTEREST-CHARGE PIC S9(7)V99 COMP-3.
+       01 WS-CUSTOMERS-CHARGED PIC 9(5) COMP-3 VALUE ZERO.
+       01 WS-TOTAL-INTEREST PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01 WS-PARM-STRING PIC X(10). *> optional PARM, e.g. "0.020" for 2%
+
+       01 WS-CF-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           IF WS-PARM-STRING NOT = SPACES
+               UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+                   INTO WS-INTEREST-RATE
+               END-UNSTRING
+           END-IF
+           OPEN I-O CUSTOMERFILE
+           IF WS-CF-STATUS NOT = "00"
+               MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           PERFORM 1000-PROCESS-CUSTOMER UNTIL WSEOF
+           CLOSE CUSTOMERFILE
+           DISPLAY "Interest run complete - " WS-CUSTOMERS-CHARGED
+               " accounts charged, total " WS-TOTAL-INTEREST
+           GOBACK.
+
+       1000-PROCESS-CUSTOMER.
+           READ CUSTOMERFILE NEXT RECORD
+               AT END SET WSEOF TO TRUE
+           END-READ
+           IF NOT WSEOF AND REC-IS-HEADER AND CUST-ACTIVE
+               PERFORM 2000-APPLY-INTEREST
+           END-IF.
+
+       2000-APPLY-INTEREST.
+           IF BALANCE < ZERO
+               COMPUTE WS-INTEREST-CHARGE ROUNDED =
+                   BALANCE * WS-INTEREST-RATE
+               ADD WS-INTEREST-CHARGE TO BALANCE
+               ADD 1 TO WS-CUSTOMERS-CHARGED
+               ADD WS-INTEREST-CHARGE TO WS-TOTAL-INTEREST
+               REWRITE CUSTOMERDATA
+                   INVALID KEY
+                       DISPLAY "Interest update failed for customer "
+                           IDNUM
+               END-REWRITE
+           END-IF.
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
