@@ -0,0 +1,257 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MergeRegions.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 17/04/2024
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT REGIONFILE ASSIGN TO WS-REGION-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS RGN-KEY
+               FILE STATUS IS WS-RF-STATUS.
+           SELECT MERGELOG ASSIGN TO "files/CustomerMerge.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ML-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERFILE.
+       COPY "CustomerRecord.cpy".
+
+       FD REGIONFILE.
+       COPY "CustomerRecord.cpy"
+           REPLACING ==CUSTOMERDATA==         BY ==REGIONDATA==
+                     ==CUSTOMER-ADDRESS-REC== BY ==REGION-ADDRESS-REC==
+                     ==CUSTOMER-PHONE-REC==   BY ==REGION-PHONE-REC==
+                     ==CUST-KEY==             BY ==RGN-KEY==
+                     ==IDNUM==                BY ==RGN-IDNUM==
+                     ==REC-TYPE==             BY ==RGN-REC-TYPE==
+                     ==REC-IS-HEADER==        BY ==RGN-IS-HEADER==
+                     ==REC-IS-ADDRESS==       BY ==RGN-IS-ADDRESS==
+                     ==REC-IS-PHONE==         BY ==RGN-IS-PHONE==
+                     ==CUSTNAME==             BY ==RGN-NAME==
+                     ==FIRSTNAME==            BY ==RGN-FIRSTNAME==
+                     ==LASTNAME==             BY ==RGN-LASTNAME==
+                     ==CUST-SSN==             BY ==RGN-SSN==
+                     ==SSN-AREA==             BY ==RGN-SSN-AREA==
+                     ==SSN-GROUP==            BY ==RGN-SSN-GROUP==
+                     ==SSN-SERIAL==           BY ==RGN-SSN-SERIAL==
+                     ==CUST-DOB==             BY ==RGN-DOB==
+                     ==DOB-MM==               BY ==RGN-DOB-MM==
+                     ==DOB-DD==               BY ==RGN-DOB-DD==
+                     ==DOB-YYYY==             BY ==RGN-DOB-YYYY==
+                     ==BALANCE==              BY ==RGN-BALANCE==
+                     ==CUST-STATUS==          BY ==RGN-STATUS==
+                     ==CUST-ACTIVE==          BY ==RGN-ACTIVE==
+                     ==CUST-INACTIVE==        BY ==RGN-INACTIVE==
+                     ==CA-KEY==               BY ==RGNA-KEY==
+                     ==CA-IDNUM==             BY ==RGNA-IDNUM==
+                     ==CA-REC-TYPE==          BY ==RGNA-REC-TYPE==
+                     ==CA-STREET==            BY ==RGNA-STREET==
+                     ==CA-CITY==              BY ==RGNA-CITY==
+                     ==CA-STATE==             BY ==RGNA-STATE==
+                     ==CA-ZIP==               BY ==RGNA-ZIP==
+                     ==CP-KEY==               BY ==RGNP-KEY==
+                     ==CP-IDNUM==             BY ==RGNP-IDNUM==
+                     ==CP-REC-TYPE==          BY ==RGNP-REC-TYPE==
+                     ==CP-PHONE==             BY ==RGNP-PHONE==
+                     ==CP-EMAIL==             BY ==RGNP-EMAIL==.
+
+       FD MERGELOG.
+       01 MERGELINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WSEOF VALUE 'Y'.
+
+       01 WS-REGION-TABLE.
+           02 FILLER PIC X(25) VALUE "files/CustomerRegionA.dat".
+           02 FILLER PIC X VALUE "A".
+           02 FILLER PIC X(25) VALUE "files/CustomerRegionB.dat".
+           02 FILLER PIC X VALUE "B".
+       01 WS-REGION-ENTRIES REDEFINES WS-REGION-TABLE.
+           02 WS-REGION-ENTRY OCCURS 2 TIMES INDEXED BY WS-RIDX.
+               03 WS-REGION-FILE PIC X(25).
+               03 WS-REGION-CODE PIC X.
+
+       01 WS-REGION-PATH PIC X(25).
+       01 WS-CURRENT-REGION PIC X.
+
+       01 WS-NEXT-IDNUM PIC 9(5) COMP-3 VALUE ZERO.
+       01 WS-OLD-IDNUM PIC 9(5).
+       01 WS-NEW-IDNUM PIC 9(5).
+       01 WS-REMAPPED PIC X VALUE 'N'.
+           88 WS-WAS-REMAPPED VALUE 'Y'.
+
+       01 WS-MERGED-COUNT PIC 9(5) COMP-3 VALUE ZERO.
+       01 WS-REMAP-COUNT PIC 9(5) COMP-3 VALUE ZERO.
+
+       01 WS-CF-STATUS PIC XX.
+       01 WS-RF-STATUS PIC XX.
+       01 WS-ML-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN I-O CUSTOMERFILE
+           IF WS-CF-STATUS NOT = "00"
+               MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           OPEN OUTPUT MERGELOG
+           IF WS-ML-STATUS NOT = "00"
+               MOVE "MERGELOG" TO WS-ABEND-FILE-NAME
+               MOVE WS-ML-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           PERFORM 1000-FIND-NEXT-IDNUM
+           PERFORM 2000-MERGE-REGION
+               VARYING WS-RIDX FROM 1 BY 1 UNTIL WS-RIDX > 2
+           DISPLAY "Region merge complete - " WS-MERGED-COUNT
+               " customers merged, " WS-REMAP-COUNT " IDNUM collisions remapped"
+           CLOSE CUSTOMERFILE
+           CLOSE MERGELOG
+           GOBACK.
+
+       1000-FIND-NEXT-IDNUM.
+           MOVE ZERO TO WS-NEXT-IDNUM
+           MOVE LOW-VALUES TO CUST-KEY
+           START CUSTOMERFILE KEY IS NOT LESS THAN CUST-KEY
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM 1010-SCAN-FOR-MAX UNTIL WSEOF.
+
+       1010-SCAN-FOR-MAX.
+           READ CUSTOMERFILE NEXT RECORD
+               AT END SET WSEOF TO TRUE
+               NOT AT END
+                   IF REC-IS-HEADER AND IDNUM > WS-NEXT-IDNUM
+                       MOVE IDNUM TO WS-NEXT-IDNUM
+                   END-IF
+           END-READ.
+
+       2000-MERGE-REGION.
+           MOVE WS-REGION-FILE(WS-RIDX) TO WS-REGION-PATH
+           MOVE WS-REGION-CODE(WS-RIDX) TO WS-CURRENT-REGION
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT REGIONFILE
+           IF WS-RF-STATUS NOT = "00"
+               DISPLAY "Region file " WS-REGION-PATH
+                   " not available - status " WS-RF-STATUS ", skipped"
+           ELSE
+               PERFORM 2010-MERGE-CUSTOMER UNTIL WSEOF
+               CLOSE REGIONFILE
+           END-IF.
+
+       2010-MERGE-CUSTOMER.
+           READ REGIONFILE NEXT RECORD
+               AT END SET WSEOF TO TRUE
+               NOT AT END
+                   IF RGN-IS-HEADER
+                       PERFORM 3000-MERGE-CUSTOMER-GROUP
+                   END-IF
+           END-READ.
+
+       3000-MERGE-CUSTOMER-GROUP.
+           MOVE RGN-IDNUM TO WS-OLD-IDNUM
+           MOVE RGN-IDNUM TO WS-NEW-IDNUM
+           MOVE 'N' TO WS-REMAPPED
+           MOVE RGN-IDNUM TO IDNUM
+           MOVE 'H' TO REC-TYPE
+           READ CUSTOMERFILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-NEXT-IDNUM
+                   MOVE WS-NEXT-IDNUM TO WS-NEW-IDNUM
+                   MOVE 'Y' TO WS-REMAPPED
+                   ADD 1 TO WS-REMAP-COUNT
+           END-READ
+           MOVE WS-NEW-IDNUM TO RGN-IDNUM
+           PERFORM 3010-WRITE-HEADER
+           PERFORM 3020-WRITE-ADDRESS
+           PERFORM 3030-WRITE-PHONE
+           PERFORM 3040-LOG-MERGE-ENTRY
+           ADD 1 TO WS-MERGED-COUNT.
+
+       3010-WRITE-HEADER.
+           MOVE RGN-IDNUM TO IDNUM
+           MOVE 'H' TO REC-TYPE
+           MOVE RGN-FIRSTNAME TO FIRSTNAME
+           MOVE RGN-LASTNAME TO LASTNAME
+           MOVE RGN-SSN TO CUST-SSN
+           MOVE RGN-DOB TO CUST-DOB
+           MOVE RGN-BALANCE TO BALANCE
+           MOVE RGN-STATUS TO CUST-STATUS
+           WRITE CUSTOMERDATA
+               INVALID KEY
+                   DISPLAY "Merge write failed for region " WS-CURRENT-REGION
+                       " customer " WS-OLD-IDNUM
+           END-WRITE.
+
+       3020-WRITE-ADDRESS.
+           MOVE WS-OLD-IDNUM TO RGNA-IDNUM
+           MOVE 'A' TO RGNA-REC-TYPE
+           READ REGIONFILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-NEW-IDNUM TO IDNUM
+                   MOVE 'A' TO REC-TYPE
+                   MOVE RGNA-STREET TO CA-STREET
+                   MOVE RGNA-CITY TO CA-CITY
+                   MOVE RGNA-STATE TO CA-STATE
+                   MOVE RGNA-ZIP TO CA-ZIP
+                   WRITE CUSTOMERDATA
+                       INVALID KEY
+                           DISPLAY "Merge address write failed for customer "
+                               IDNUM
+                   END-WRITE
+           END-READ.
+
+       3030-WRITE-PHONE.
+           MOVE WS-OLD-IDNUM TO RGNP-IDNUM
+           MOVE 'P' TO RGNP-REC-TYPE
+           READ REGIONFILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-NEW-IDNUM TO IDNUM
+                   MOVE 'P' TO REC-TYPE
+                   MOVE RGNP-PHONE TO CP-PHONE
+                   MOVE RGNP-EMAIL TO CP-EMAIL
+                   WRITE CUSTOMERDATA
+                       INVALID KEY
+                           DISPLAY "Merge phone write failed for customer "
+                               IDNUM
+                   END-WRITE
+           END-READ.
+
+       3040-LOG-MERGE-ENTRY.
+           MOVE SPACES TO MERGELINE
+           IF WS-WAS-REMAPPED
+               STRING "REGION " WS-CURRENT-REGION DELIMITED BY SIZE
+                   " CUSTOMER " WS-OLD-IDNUM DELIMITED BY SIZE
+                   " REMAPPED TO " WS-NEW-IDNUM DELIMITED BY SIZE
+                   INTO MERGELINE
+           ELSE
+               STRING "REGION " WS-CURRENT-REGION DELIMITED BY SIZE
+                   " CUSTOMER " WS-OLD-IDNUM DELIMITED BY SIZE
+                   " MERGED" DELIMITED BY SIZE
+                   INTO MERGELINE
+           END-IF
+           WRITE MERGELINE.
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
