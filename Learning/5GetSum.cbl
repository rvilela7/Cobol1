@@ -4,14 +4,28 @@
        PROGRAM-ID. 5GetSum. *> Referencing link is case sensitive!!
        AUTHOR. Rui Vilela.
        DATE-WRITTEN. 17/04/2024
+      *> 17/04/2024 RV  Original two-number add.
+      *> 08/08/2026 RV  Generalized into a shared totaling routine so
+      *>                other programs can add up a table of amounts
+      *>                instead of just two fixed numbers.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-IDX PIC 9(3).
+
            LINKAGE SECTION. *> diferent from working-storage! This is a kind of object file
-               01 LNUM1 PIC 9 VALUE 5.
-               01 LNUM2 PIC 9 VALUE 4.
-               01 LSUM1 PIC 99.
-       
-       PROCEDURE DIVISION USING LNUM1, LNUM2, LSUM1.   *> Notice!!
-           COMPUTE LSUM1 = LNUM1 + LNUM2.
-           
-       EXIT PROGRAM. *> NOTICE!!       
+               01 LK-ITEM-COUNT PIC 9(3).
+               01 LK-AMOUNT-TABLE.
+                   02 LK-AMOUNT PIC S9(7)V99 OCCURS 100 TIMES.
+               01 LK-TOTAL PIC S9(9)V99.
+
+       PROCEDURE DIVISION USING LK-ITEM-COUNT, LK-AMOUNT-TABLE,
+               LK-TOTAL.   *> Notice!!
+       0000-MAIN-PARA.
+           MOVE ZERO TO LK-TOTAL
+           PERFORM ADD-ONE-AMOUNT
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > LK-ITEM-COUNT
+           EXIT PROGRAM. *> NOTICE!!
+
+       ADD-ONE-AMOUNT.
+           ADD LK-AMOUNT(WS-IDX) TO LK-TOTAL.
