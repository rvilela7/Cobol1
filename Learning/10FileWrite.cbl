@@ -9,16 +9,38 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT CUSTOMERCONTROL ASSIGN TO "files/CustomerControl.dat"
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+               FILE STATUS IS WS-CC-STATUS.
+           SELECT CUSTOMERAUDIT ASSIGN TO "files/CustomerAudit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CA-STATUS.
+           SELECT CHECKPOINTFILE ASSIGN TO "files/FileWriteCheckpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CK-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMERFILE.  *> File Section!
-       01 CUSTOMERDATA.
-           02 IDNUM PIC 9(5).
-           02 CUSTNAME.
-               03 FIRSTNAME PIC X(15).
-               03 LASTNAME PIC X(15).
+       COPY "CustomerRecord.cpy".
+
+       FD CUSTOMERCONTROL.
+       01 CONTROLRECORD.
+           02 CTL-PROGRAM PIC X(10).
+           02 CTL-RECORD-COUNT PIC 9(5).
+           02 CTL-HASH-TOTAL PIC 9(9).
+
+       FD CUSTOMERAUDIT.
+       01 AUDITLINE PIC X(80).
+
+       FD CHECKPOINTFILE.
+       01 CHECKPOINTRECORD.
+           02 CKPT-IDNUM PIC 9(5).
+           02 CKPT-WRITE-COUNT PIC 9(5).
+           02 CKPT-HASH-TOTAL PIC 9(9).
 
        WORKING-STORAGE SECTION. *> Manual mapping
        01 WSCUSTOMER.
@@ -27,22 +49,218 @@
                03 WSFIRSTNAME PIC x(15).
                03 WSLASTNAME PIC x(15).
 
+       01 WS-WRITE-COUNT PIC 9(5) COMP-3 VALUE ZERO.
+       01 WS-HASH-TOTAL PIC 9(9) COMP-3 VALUE ZERO.
+
+       01 WS-AUDIT-ACTION PIC X(10).
+       01 WS-AUDIT-TIMESTAMP.
+           02 WS-AT-YYYY PIC 9(4).
+           02 WS-AT-MM PIC 9(2).
+           02 WS-AT-DD PIC 9(2).
+           02 WS-AT-HH PIC 9(2).
+           02 WS-AT-MIN PIC 9(2).
+           02 WS-AT-SEC PIC 9(2).
+           02 FILLER PIC X(7).
+
+       01 WS-CUSTOMER-FILENAME PIC X(30) VALUE "files/Customer.dat".
+       01 WS-ARCHIVE-FILENAME PIC X(40).
+       01 WS-RENAME-RC PIC S9(9) COMP-5.
+
+       01 WS-CF-STATUS PIC XX.
+       01 WS-CC-STATUS PIC XX.
+       01 WS-CA-STATUS PIC XX.
+       01 WS-CK-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       01 WS-CHECKPOINT-IDNUM PIC 9(5) VALUE ZERO.
+       01 WS-START-IDNUM PIC 9(5) VALUE 1.
+       01 WS-RESTART-SWITCH PIC X VALUE 'N'.
+           88 WS-IS-RESTART VALUE 'Y'.
+
+       01 WS-TOTAL-TO-LOAD PIC 9(5) VALUE 60.
+
        PROCEDURE DIVISION.
-       
-       OPEN OUTPUT CUSTOMERFILE.
+
+       PERFORM 0400-CHECK-FOR-RESTART.
+       IF WS-IS-RESTART
+           DISPLAY "Checkpoint found - resuming load at customer "
+               WS-START-IDNUM
+           OPEN I-O CUSTOMERFILE
+       ELSE
+           PERFORM 0500-ARCHIVE-CUSTOMER-FILE
+           OPEN OUTPUT CUSTOMERFILE
+       END-IF.
+       IF WS-CF-STATUS NOT = "00"
+           MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+           MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+           PERFORM 9900-ABEND
+       END-IF
+       IF WS-IS-RESTART
+           OPEN EXTEND CUSTOMERAUDIT
+       ELSE
+           OPEN OUTPUT CUSTOMERAUDIT
+       END-IF.
+       IF WS-CA-STATUS NOT = "00"
+           MOVE "CUSTOMERAUDIT" TO WS-ABEND-FILE-NAME
+           MOVE WS-CA-STATUS TO WS-ABEND-STATUS
+           PERFORM 9900-ABEND
+       END-IF
         *>    MOVE 00001 TO IDNUM.
         *>    MOVE 'Doug' TO FIRSTNAME.
         *>    MOVE 'THOMAS' TO LASTNAME.
         *>    WRITE CUSTOMERDATA
         *>    END-WRITE.
 
-           PERFORM VARYING IDNUM FROM 1 BY 1 UNTIL IDNUM > 60
-           MOVE IDNUM TO IDNUM
+           PERFORM VARYING IDNUM FROM WS-START-IDNUM BY 1
+                   UNTIL IDNUM > WS-TOTAL-TO-LOAD
+           MOVE 'H' TO REC-TYPE
            MOVE 'Doug' TO FIRSTNAME
            MOVE 'THOMAS' TO LASTNAME
+           MOVE FUNCTION UPPER-CASE(FIRSTNAME) TO FIRSTNAME
+           MOVE FUNCTION UPPER-CASE(LASTNAME) TO LASTNAME
+           MOVE ZERO TO CUST-SSN
+           MOVE 1 TO DOB-MM
+           MOVE 1 TO DOB-DD
+           MOVE 1980 TO DOB-YYYY
+           MOVE ZERO TO BALANCE
+           SET CUST-ACTIVE TO TRUE
            WRITE CUSTOMERDATA
+               INVALID KEY
+                   DISPLAY "Duplicate Customer ID " IDNUM
+                       " - record rejected"
+                   MOVE "DUPLICATE " TO WS-AUDIT-ACTION
+               NOT INVALID KEY
+                   ADD 1 TO WS-WRITE-COUNT
+                   ADD IDNUM TO WS-HASH-TOTAL
+                   MOVE "WRITE     " TO WS-AUDIT-ACTION
+                   PERFORM 1100-WRITE-ADDRESS-AND-PHONE
+           END-WRITE
+           PERFORM 1000-LOG-AUDIT-ENTRY
+           PERFORM 1200-WRITE-CHECKPOINT
+           PERFORM 1400-DISPLAY-PROGRESS
            END-PERFORM
 
        CLOSE CUSTOMERFILE.
+       CLOSE CUSTOMERAUDIT.
+       PERFORM 1300-CLEAR-CHECKPOINT.
+       DISPLAY "Load complete - " WS-WRITE-COUNT
+           " of " WS-TOTAL-TO-LOAD " customers written".
+
+       OPEN OUTPUT CUSTOMERCONTROL.
+       IF WS-CC-STATUS NOT = "00"
+           MOVE "CUSTOMERCONTROL" TO WS-ABEND-FILE-NAME
+           MOVE WS-CC-STATUS TO WS-ABEND-STATUS
+           PERFORM 9900-ABEND
+       END-IF
+           MOVE "FILEWRITE " TO CTL-PROGRAM
+           MOVE WS-WRITE-COUNT TO CTL-RECORD-COUNT
+           MOVE WS-HASH-TOTAL TO CTL-HASH-TOTAL
+           WRITE CONTROLRECORD.
+       CLOSE CUSTOMERCONTROL.
+
+       GOBACK.
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       0400-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINTFILE
+           IF WS-CK-STATUS = "00"
+               READ CHECKPOINTFILE INTO CHECKPOINTRECORD
+               CLOSE CHECKPOINTFILE
+               MOVE CKPT-IDNUM TO WS-CHECKPOINT-IDNUM
+               IF WS-CHECKPOINT-IDNUM > ZERO
+                       AND WS-CHECKPOINT-IDNUM < WS-TOTAL-TO-LOAD
+                   MOVE 'Y' TO WS-RESTART-SWITCH
+                   COMPUTE WS-START-IDNUM = WS-CHECKPOINT-IDNUM + 1
+                   MOVE CKPT-WRITE-COUNT TO WS-WRITE-COUNT
+                   MOVE CKPT-HASH-TOTAL TO WS-HASH-TOTAL
+               END-IF
+           END-IF.
+
+       1200-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(IDNUM, 10) = ZERO
+               MOVE IDNUM TO CKPT-IDNUM
+               MOVE WS-WRITE-COUNT TO CKPT-WRITE-COUNT
+               MOVE WS-HASH-TOTAL TO CKPT-HASH-TOTAL
+               OPEN OUTPUT CHECKPOINTFILE
+               WRITE CHECKPOINTRECORD
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+       1400-DISPLAY-PROGRESS.
+           IF FUNCTION MOD(IDNUM, 10) = ZERO OR IDNUM = WS-TOTAL-TO-LOAD
+               DISPLAY "Loaded " IDNUM " of " WS-TOTAL-TO-LOAD
+                   " customers"
+           END-IF.
+
+       1300-CLEAR-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINTRECORD
+           OPEN OUTPUT CHECKPOINTFILE
+           WRITE CHECKPOINTRECORD
+           CLOSE CHECKPOINTFILE.
+
+       0500-ARCHIVE-CUSTOMER-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           STRING "files/Customer_" DELIMITED BY SIZE
+               WS-AT-YYYY DELIMITED BY SIZE
+               WS-AT-MM DELIMITED BY SIZE
+               WS-AT-DD DELIMITED BY SIZE
+               WS-AT-HH DELIMITED BY SIZE
+               WS-AT-MIN DELIMITED BY SIZE
+               WS-AT-SEC DELIMITED BY SIZE
+               ".bak" DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILENAME
+           CALL "CBL_RENAME_FILE" USING WS-CUSTOMER-FILENAME,
+               WS-ARCHIVE-FILENAME
+               RETURNING WS-RENAME-RC
+           IF WS-RENAME-RC = ZERO
+               DISPLAY "Prior Customer.dat archived to "
+                   WS-ARCHIVE-FILENAME
+           ELSE
+               DISPLAY "No prior Customer.dat to archive"
+           END-IF.
+
+       1100-WRITE-ADDRESS-AND-PHONE.
+           MOVE 'A' TO CA-REC-TYPE
+           MOVE "123 MAIN ST" TO CA-STREET
+           MOVE "ANYTOWN" TO CA-CITY
+           MOVE "NY" TO CA-STATE
+           MOVE "00000" TO CA-ZIP
+           WRITE CUSTOMER-ADDRESS-REC
+               INVALID KEY
+                   DISPLAY "Could not write address for customer "
+                       CA-IDNUM
+           END-WRITE
+           MOVE 'P' TO CP-REC-TYPE
+           MOVE "555-0100" TO CP-PHONE
+           MOVE "customer@example.com" TO CP-EMAIL
+           WRITE CUSTOMER-PHONE-REC
+               INVALID KEY
+                   DISPLAY "Could not write phone for customer "
+                       CP-IDNUM
+           END-WRITE.
 
-       STOP RUN.
+       1000-LOG-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           STRING WS-AT-YYYY DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-AT-MM DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-AT-DD DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AT-HH DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-AT-MIN DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-AT-SEC DELIMITED BY SIZE
+               " FILEWRITE " DELIMITED BY SIZE
+               IDNUM DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AUDIT-ACTION DELIMITED BY SIZE
+               INTO AUDITLINE
+           WRITE AUDITLINE.
