@@ -9,33 +9,85 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD CUSTOMERFILE. 
-       01 CUSTOMERDATA.
-           02 IDNUM PIC 9(5).
-           02 CUSTNAME.
-               03 FIRSTNAME PIC X(15).
-               03 LASTNAME PIC X(15).
-
-       WORKING-STORAGE SECTION. 
-       01 WSCUSTOMER.
-           02 WSIDNUM PIC 9(8).
-           02 WSCUSTNAME.
-               03 WSFIRSTNAME PIC x(15).
-               03 WSLASTNAME PIC x(15).     
+       FD CUSTOMERFILE.
+       COPY "CustomerRecord.cpy".
+
+       WORKING-STORAGE SECTION.
        01 WSEOF PIC A(1). *>A(1) EOF flag. Applies only to ALphanumeric wo/ spec chars
 
+       01 WS-MODE PIC X VALUE 'A'.
+           88 WS-MODE-LOOKUP VALUE 'L'.
+       01 WS-SEARCH-NAME PIC X(25).
+       01 WS-MATCH-COUNT PIC 9(3) COMP-3.
+       01 WS-FOUND PIC X VALUE 'N'.
+           88 WS-FOUND-RECORD VALUE 'Y'.
+
+       01 WS-CF-STATUS PIC XX.
+
        PROCEDURE DIVISION.
-       OPEN INPUT CUSTOMERFILE. *> OUPUT, EXTEND, INPUT
-           PERFORM UNTIL WSEOF='Y'
-               READ CUSTOMERFILE INTO WSCUSTOMER
-                   AT END MOVE 'Y' TO WSEOF
-                   NOT AT END DISPLAY WSCUSTOMER
-               END-READ
-           END-PERFORM
-       CLOSE CUSTOMERFILE.
-
-           STOP RUN.
+       0000-MAINLINE.
+           DISPLAY "A)ll records or L)ookup by name "
+               WITH NO ADVANCING
+           ACCEPT WS-MODE
+           OPEN INPUT CUSTOMERFILE
+           IF WS-CF-STATUS NOT = "00"
+               DISPLAY "ABEND - CUSTOMERFILE FILE STATUS "
+                   WS-CF-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-MODE-LOOKUP
+               DISPLAY "Name (or part of name) to find "
+                   WITH NO ADVANCING
+               ACCEPT WS-SEARCH-NAME
+               MOVE FUNCTION UPPER-CASE(WS-SEARCH-NAME)
+                   TO WS-SEARCH-NAME
+               PERFORM 2000-FIND-BY-NAME UNTIL WSEOF = 'Y'
+                   OR WS-FOUND-RECORD
+               IF NOT WS-FOUND-RECORD
+                   DISPLAY "No customer found matching "
+                       WS-SEARCH-NAME
+               END-IF
+           ELSE
+               PERFORM 1000-DISPLAY-ALL UNTIL WSEOF = 'Y'
+           END-IF
+           CLOSE CUSTOMERFILE
+           GOBACK.
+
+       1000-DISPLAY-ALL.
+           READ CUSTOMERFILE
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   IF REC-IS-HEADER AND CUST-ACTIVE
+                       MOVE FUNCTION UPPER-CASE(FIRSTNAME) TO FIRSTNAME
+                       MOVE FUNCTION UPPER-CASE(LASTNAME) TO LASTNAME
+                       DISPLAY CUSTOMERDATA
+                   END-IF
+           END-READ.
+
+       2000-FIND-BY-NAME.
+           READ CUSTOMERFILE
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   IF REC-IS-HEADER AND CUST-ACTIVE
+                       MOVE FUNCTION UPPER-CASE(FIRSTNAME) TO FIRSTNAME
+                       MOVE FUNCTION UPPER-CASE(LASTNAME) TO LASTNAME
+                       MOVE ZERO TO WS-MATCH-COUNT
+                       INSPECT FIRSTNAME TALLYING WS-MATCH-COUNT
+                           FOR ALL FUNCTION TRIM(WS-SEARCH-NAME)
+                       IF WS-MATCH-COUNT = ZERO
+                           INSPECT LASTNAME TALLYING WS-MATCH-COUNT
+                               FOR ALL FUNCTION TRIM(WS-SEARCH-NAME)
+                       END-IF
+                       IF WS-MATCH-COUNT > ZERO
+                           MOVE 'Y' TO WS-FOUND
+                           DISPLAY CUSTOMERDATA
+                       END-IF
+                   END-IF
+           END-READ.
