@@ -0,0 +1,108 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerInquiry.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 17/04/2024
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERFILE.
+       COPY "CustomerRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-INQUIRY-IDNUM PIC 9(5) VALUE ZERO.
+
+       01 WS-KEEP-GOING-SWITCH PIC X VALUE 'Y'.
+           88 WS-KEEP-GOING VALUE 'Y'.
+
+       01 WS-CF-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT CUSTOMERFILE
+           IF WS-CF-STATUS NOT = "00"
+               MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           PERFORM 1000-INQUIRE-CUSTOMER UNTIL NOT WS-KEEP-GOING
+           CLOSE CUSTOMERFILE
+           GOBACK.
+
+       1000-INQUIRE-CUSTOMER.
+           DISPLAY " "
+           DISPLAY "Customer ID to look up (0 to quit) " WITH NO ADVANCING
+           ACCEPT WS-INQUIRY-IDNUM
+           IF WS-INQUIRY-IDNUM = ZERO
+               MOVE 'N' TO WS-KEEP-GOING-SWITCH
+           ELSE
+               PERFORM 2000-DISPLAY-CUSTOMER
+           END-IF.
+
+       2000-DISPLAY-CUSTOMER.
+           MOVE WS-INQUIRY-IDNUM TO IDNUM
+           MOVE 'H' TO REC-TYPE
+           READ CUSTOMERFILE
+               INVALID KEY
+                   DISPLAY "No customer found with ID " WS-INQUIRY-IDNUM
+               NOT INVALID KEY
+                   PERFORM 2010-SHOW-HEADER
+                   PERFORM 2020-SHOW-ADDRESS
+                   PERFORM 2030-SHOW-PHONE
+           END-READ.
+
+       2010-SHOW-HEADER.
+           DISPLAY "--------------------------------------------"
+           DISPLAY "Customer ID ... " IDNUM
+           DISPLAY "Name .......... " FUNCTION TRIM(FIRSTNAME)
+               " " FUNCTION TRIM(LASTNAME)
+           DISPLAY "SSN ........... " SSN-AREA "-" SSN-GROUP "-" SSN-SERIAL
+           DISPLAY "Date of Birth . " DOB-MM "/" DOB-DD "/" DOB-YYYY
+           DISPLAY "Balance ....... " BALANCE
+           IF CUST-ACTIVE
+               DISPLAY "Status ........ ACTIVE"
+           ELSE
+               DISPLAY "Status ........ INACTIVE"
+           END-IF.
+
+       2020-SHOW-ADDRESS.
+           MOVE WS-INQUIRY-IDNUM TO CA-IDNUM
+           MOVE 'A' TO CA-REC-TYPE
+           READ CUSTOMERFILE
+               INVALID KEY
+                   DISPLAY "Address ....... not on file"
+               NOT INVALID KEY
+                   DISPLAY "Address ....... " FUNCTION TRIM(CA-STREET)
+                   DISPLAY "                 " FUNCTION TRIM(CA-CITY)
+                       ", " CA-STATE " " FUNCTION TRIM(CA-ZIP)
+           END-READ.
+
+       2030-SHOW-PHONE.
+           MOVE WS-INQUIRY-IDNUM TO CP-IDNUM
+           MOVE 'P' TO CP-REC-TYPE
+           READ CUSTOMERFILE
+               INVALID KEY
+                   DISPLAY "Phone ......... not on file"
+               NOT INVALID KEY
+                   DISPLAY "Phone ......... " FUNCTION TRIM(CP-PHONE)
+                   DISPLAY "Email ......... " FUNCTION TRIM(CP-EMAIL)
+           END-READ.
+           DISPLAY "--------------------------------------------".
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
