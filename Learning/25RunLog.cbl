@@ -0,0 +1,54 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RunLog.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 08/08/2026
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOGFILE ASSIGN TO "files/RunLog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUNLOGFILE.
+       01 RUNLOGLINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RL-STATUS PIC XX.
+       01 WS-RETURN-CODE-DISPLAY PIC S9(4).
+
+       LINKAGE SECTION.
+           01 LK-PROGRAM-NAME PIC X(20).
+           01 LK-START-TIME PIC X(8).
+           01 LK-END-TIME PIC X(8).
+           01 LK-RETURN-CODE PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME, LK-START-TIME,
+               LK-END-TIME, LK-RETURN-CODE.
+       0000-MAIN-PARA.
+           OPEN EXTEND RUNLOGFILE
+           IF WS-RL-STATUS NOT = "00"
+               DISPLAY "RUNLOG FILE STATUS " WS-RL-STATUS
+                   " - run log entry not written"
+           ELSE
+               PERFORM 1000-BUILD-AND-WRITE-LINE
+               CLOSE RUNLOGFILE
+           END-IF
+           EXIT PROGRAM.
+
+       1000-BUILD-AND-WRITE-LINE.
+           MOVE SPACES TO RUNLOGLINE
+           MOVE LK-RETURN-CODE TO WS-RETURN-CODE-DISPLAY
+           STRING LK-PROGRAM-NAME DELIMITED BY SIZE
+               " START=" DELIMITED BY SIZE
+               LK-START-TIME DELIMITED BY SIZE
+               " END=" DELIMITED BY SIZE
+               LK-END-TIME DELIMITED BY SIZE
+               " RC=" DELIMITED BY SIZE
+               WS-RETURN-CODE-DISPLAY DELIMITED BY SIZE
+               INTO RUNLOGLINE
+           WRITE RUNLOGLINE.
