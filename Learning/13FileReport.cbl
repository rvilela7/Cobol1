@@ -8,74 +8,450 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CustomerReport ASSIGN TO "files/CustomerReport.rpt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CustomerReport ASSIGN TO WS-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CR-STATUS.
            SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT CustomerExtract ASSIGN TO "files/CustomerExtract.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CX-STATUS.
+           SELECT CUSTOMERCONTROL ASSIGN TO "files/CustomerControl.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CC-STATUS.
+           SELECT SORTWORK ASSIGN TO "SORTWORK".
 
        DATA DIVISION.
        FILE SECTION.
-       FD CUSTOMERREPORT. 
-       01 Printline PIC X(44).
+       FD CUSTOMERREPORT.
+       01 Printline PIC X(100).
+
+       FD CustomerExtract.
+       01 CSVLINE PIC X(90).
 
        FD CUSTOMERFILE.
-       01 CUSTOMERDATA.
-           02 IDNUM PIC 9(5).
-           02 CUSTNAME.
-               03 FIRSTNAME PIC X(15).
-               03 LASTNAME PIC X(15).
-           88 WSEOF VALUE HIGH-VALUE. *> Use a condition instead of VALUE
-
-       WORKING-STORAGE SECTION. 
+       COPY "CustomerRecord.cpy".
+
+       FD CUSTOMERCONTROL.
+       01 CONTROLRECORD.
+           02 CTL-PROGRAM PIC X(10).
+           02 CTL-RECORD-COUNT PIC 9(5).
+           02 CTL-HASH-TOTAL PIC 9(9).
+
+       SD SORTWORK.
+       01 SORT-RECORD.
+           02 SRT-IDNUM PIC 9(5) COMP-3.
+           02 SRT-FIRSTNAME PIC X(25).
+           02 SRT-LASTNAME PIC X(25).
+           02 SRT-SSN-SERIAL PIC 9(4) COMP-3.
+           02 SRT-DOB-MM PIC 99 COMP-3.
+           02 SRT-DOB-DD PIC 99 COMP-3.
+           02 SRT-DOB-YYYY PIC 9(4) COMP-3.
+           02 SRT-BALANCE PIC S9(7)V99 COMP-3.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WSEOF VALUE 'Y'.
        01 PAGEHEADING.
            02 FILLER PIC X(13) VALUE "Customer List".
+           02 FILLER PIC X(7) VALUE "  Run: ".
+           02 PRNRUNMM PIC 99.
+           02 FILLER PIC X VALUE "/".
+           02 PRNRUNDD PIC 99.
+           02 FILLER PIC X VALUE "/".
+           02 PRNRUNYYYY PIC 9999.
+           02 FILLER PIC X VALUE SPACE.
+           02 PRNRUNHH PIC 99.
+           02 FILLER PIC X VALUE ":".
+           02 PRNRUNMIN PIC 99.
+           02 FILLER PIC X VALUE ":".
+           02 PRNRUNSEC PIC 99.
+
+       01 WS-CURRENT-DATE.
+           02 WS-CD-YYYY PIC 9(4).
+           02 WS-CD-MM PIC 9(2).
+           02 WS-CD-DD PIC 9(2).
+           02 WS-CD-HH PIC 9(2).
+           02 WS-CD-MIN PIC 9(2).
+           02 WS-CD-SEC PIC 9(2).
+           02 FILLER PIC X(7).
        01 PAGEFOOTING.
            02 FILLER PIC X(15) VALUE SPACE.
            02 FILLER PIC X(7) VALUE "Page : ".
            02 PRNPAGENUM PIC Z9.
-       01 HEADS PIC X(36) VALUE "IDNum    FirstName    LastName".
+       01 HEADS PIC X(90)
+           VALUE "IDNum    FirstName                LastName                 SSN          Age  Balance".
        01 CUSTOMERDETAILLINE.
            02 FILLER PIC X VALUE SPACE.
            02 PrncustID PIC 9(5).
            02 FILLER PIC X(4) VALUE SPACE.
-           02 PRNFIRSTNAME PIC X(15).
+           02 PRNFIRSTNAME PIC X(25).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNLASTNAME PIC X(25).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNSSN PIC X(11).
            02 FILLER PIC XX VALUE SPACE.
-           02 PRNLASTNAME PIC X(15).
-       01 REPORTFOOTING PIC X(13) VALUE "END OF REPORT".
+           02 PRNAGE PIC ZZ9.
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNBALANCE PIC $$,$$$,$$9.99-.
+       01 SUBHEADING.
+           02 FILLER PIC X(11) VALUE "Last Name: ".
+           02 PRNSUBLETTER PIC X.
+       01 SUBTOTALLINE.
+           02 FILLER PIC X(13) VALUE "   Total for ".
+           02 PRNSUBTOTALLETTER PIC X.
+           02 FILLER PIC X(3) VALUE " : ".
+           02 PRNSUBTOTALCOUNT PIC ZZZ9.
+       01 REPORTFOOTING.
+           02 FILLER PIC X(17) VALUE "Total Customers: ".
+           02 PRNGRANDTOTAL PIC ZZZ9.
+           02 FILLER PIC X(9) VALUE "  Pages: ".
+           02 PRNTOTALPAGES PIC Z9.
        01 LINECOUNT PIC 99 VALUE ZERO.
            88 NEWPAGEREQUIRED VALUE 40 THRU 99.
        01 PAGECOUNT PIC 99 VALUE ZERO.
-      
+
+       01 WS-RESTART-PAGE PIC 99 VALUE ZERO.
+       01 WS-PRINT-SWITCH PIC X VALUE 'Y'.
+           88 WS-PRINT-ACTIVE VALUE 'Y'.
+
+       01 WS-CURRENT-LETTER PIC X VALUE SPACE.
+       01 WS-LETTER-COUNT PIC 9(4) COMP-3 VALUE ZERO.
+       01 WS-PRINTED-COUNT PIC 9(4) COMP-3 VALUE ZERO.
+
+       01 WS-SORT-CHOICE PIC 9 VALUE 1.
+           88 WS-SORT-BY-IDNUM VALUE 1.
+           88 WS-SORT-BY-LASTNAME VALUE 2.
+
+       01 WS-OUTPUT-CHOICE PIC 9 VALUE 1.
+           88 WS-OUTPUT-PRINTED VALUE 1.
+           88 WS-OUTPUT-CSV VALUE 2.
+
+       01 WS-DEST-CHOICE PIC 9 VALUE 1.
+           88 WS-DEST-IS-PRINT VALUE 1.
+           88 WS-DEST-IS-DIST VALUE 2.
+           88 WS-DEST-IS-MAIL VALUE 3.
+
+       01 WS-DEST-TABLE.
+           02 FILLER PIC X(25) VALUE "files/CustomerReport.rpt".
+           02 FILLER PIC X(25) VALUE "files/dist/CustReport.rpt".
+           02 FILLER PIC X(25) VALUE "files/mail/CustReport.txt".
+       01 WS-DEST-ENTRIES REDEFINES WS-DEST-TABLE.
+           02 WS-DEST-PATH OCCURS 3 TIMES PIC X(25).
+
+       01 WS-REPORT-PATH PIC X(25) VALUE "files/CustomerReport.rpt".
+       01 WS-DEST-DIR-TABLE.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE "files/dist".
+           02 FILLER PIC X(20) VALUE "files/mail".
+       01 WS-DEST-DIR-ENTRIES REDEFINES WS-DEST-DIR-TABLE.
+           02 WS-DEST-DIR OCCURS 3 TIMES PIC X(20).
+       01 WS-MKDIR-RC PIC S9(9) COMP-5.
+       01 WS-CSV-IDNUM PIC 9(5).
+       01 WS-CSV-BALANCE PIC -(7)9.99.
+
+       01 WS-RECORD-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-TOTAL-HEADER-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-TABLE-MAX PIC 9(4) VALUE 500.
+       01 WS-CUSTOMER-TABLE.
+           02 WS-CUSTOMER-ENTRY OCCURS 500 TIMES INDEXED BY WS-IDX.
+               03 WS-T-IDNUM PIC 9(5) COMP-3.
+               03 WS-T-FIRSTNAME PIC X(25).
+               03 WS-T-LASTNAME PIC X(25).
+               03 WS-T-SSN-SERIAL PIC 9(4).
+               03 WS-T-DOB-MM PIC 99 COMP-3.
+               03 WS-T-DOB-DD PIC 99 COMP-3.
+               03 WS-T-DOB-YYYY PIC 9(4) COMP-3.
+               03 WS-T-BALANCE PIC S9(7)V99 COMP-3.
+       01 WS-AGE PIC 999.
+       01 WS-SSN-MASKED PIC X(11).
+
+       01 WS-CR-STATUS PIC XX.
+       01 WS-CF-STATUS PIC XX.
+       01 WS-CX-STATUS PIC XX.
+       01 WS-CC-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       01 WS-CONTROL-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-CONTROL-EOF VALUE 'Y'.
+       01 WS-CONTROL-TOTAL PIC 9(7) VALUE ZERO.
+       01 WS-RECONCILE-MESSAGE PIC X(60).
+
+       01 WS-PARM-STRING PIC X(80).
+       01 WS-SEL-IDFROM PIC 9(5) VALUE ZERO.
+       01 WS-SEL-IDTO PIC 9(5) VALUE 99999.
+       01 WS-PARM-DEST PIC 9 VALUE ZERO.
+
        PROCEDURE DIVISION.
-           OPEN INPUT CUSTOMERFILE.
-           OPEN OUTPUT CUSTOMERREPORT.
-           PERFORM PRINTPAGEHEADING.
+       0000-MAINLINE.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           IF WS-PARM-STRING NOT = SPACES
+               PERFORM 0050-PARSE-SELECTION-PARM
+           END-IF
+           DISPLAY "Sort order - 1)IDNum 2)LastName " WITH NO ADVANCING
+           ACCEPT WS-SORT-CHOICE
+           DISPLAY "Output - 1)Printed Report 2)CSV Export "
+               WITH NO ADVANCING
+           ACCEPT WS-OUTPUT-CHOICE
+           IF WS-OUTPUT-PRINTED
+               IF WS-PARM-DEST NOT = ZERO
+                   MOVE WS-PARM-DEST TO WS-DEST-CHOICE
+               ELSE
+                   DISPLAY "Destination - 1)Print file 2)Distribution folder "
+                       "3)Mail-ready flat file " WITH NO ADVANCING
+                   ACCEPT WS-DEST-CHOICE
+               END-IF
+               MOVE WS-DEST-PATH(WS-DEST-CHOICE) TO WS-REPORT-PATH
+               IF WS-DEST-CHOICE NOT = 1
+                   CALL "CBL_CREATE_DIR" USING
+                       WS-DEST-DIR(WS-DEST-CHOICE)
+                       RETURNING WS-MKDIR-RC
+               END-IF
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           IF WS-SORT-BY-LASTNAME
+               SORT SORTWORK ASCENDING KEY SRT-LASTNAME
+                   INPUT PROCEDURE 1000-LOAD-CUSTOMERS
+                   OUTPUT PROCEDURE 1020-STORE-SORTED-CUSTOMERS
+           ELSE
+               SORT SORTWORK ASCENDING KEY SRT-IDNUM
+                   INPUT PROCEDURE 1000-LOAD-CUSTOMERS
+                   OUTPUT PROCEDURE 1020-STORE-SORTED-CUSTOMERS
+           END-IF
+           PERFORM 1500-RECONCILE-COUNTS
+           IF WS-OUTPUT-CSV
+               PERFORM 5000-WRITE-CSV-EXTRACT
+           ELSE
+               PERFORM 2000-WRITE-PRINTED-REPORT
+           END-IF
+           GOBACK.
+
+       0050-PARSE-SELECTION-PARM.
+           UNSTRING WS-PARM-STRING DELIMITED BY ","
+               INTO WS-SEL-IDFROM WS-SEL-IDTO WS-PARM-DEST
+           END-UNSTRING.
+
+       2000-WRITE-PRINTED-REPORT.
+           DISPLAY "Restart at page (00 = start from page 1) "
+               WITH NO ADVANCING
+           ACCEPT WS-RESTART-PAGE
+           IF WS-RESTART-PAGE > ZERO
+               MOVE 'N' TO WS-PRINT-SWITCH
+           ELSE
+               MOVE 'Y' TO WS-PRINT-SWITCH
+           END-IF
+           OPEN OUTPUT CUSTOMERREPORT
+           IF WS-CR-STATUS NOT = "00"
+               MOVE "CUSTOMERREPORT" TO WS-ABEND-FILE-NAME
+               MOVE WS-CR-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           PERFORM PRINTPAGEHEADING
+           PERFORM PRINTREPORTBODY
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-RECORD-COUNT
+           PERFORM 4000-PRINT-LETTER-SUBTOTAL
+           MOVE WS-PRINTED-COUNT TO PRNGRANDTOTAL
+           MOVE PAGECOUNT TO PRNTOTALPAGES
+           WRITE PRINTLINE FROM REPORTFOOTING AFTER ADVANCING 5 LINES
+           WRITE PRINTLINE FROM WS-RECONCILE-MESSAGE AFTER ADVANCING 1 LINE.
+           CLOSE CUSTOMERREPORT.
+
+       5000-WRITE-CSV-EXTRACT.
+           OPEN OUTPUT CustomerExtract
+           IF WS-CX-STATUS NOT = "00"
+               MOVE "CUSTOMEREXTRACT" TO WS-ABEND-FILE-NAME
+               MOVE WS-CX-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           PERFORM 5010-WRITE-CSV-LINE
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-RECORD-COUNT
+           CLOSE CustomerExtract.
+
+       5010-WRITE-CSV-LINE.
+           MOVE WS-T-IDNUM(WS-IDX) TO WS-CSV-IDNUM
+           MOVE WS-T-BALANCE(WS-IDX) TO WS-CSV-BALANCE
+           PERFORM 4500-COMPUTE-AGE
+           PERFORM 4600-MASK-SSN
+           STRING WS-CSV-IDNUM DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-T-FIRSTNAME(WS-IDX)) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-T-LASTNAME(WS-IDX)) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-SSN-MASKED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-AGE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-BALANCE) DELIMITED BY SIZE
+               INTO CSVLINE
+           WRITE CSVLINE.
+
+       1000-LOAD-CUSTOMERS.
+           OPEN INPUT CUSTOMERFILE
+           IF WS-CF-STATUS NOT = "00"
+               MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
            READ CUSTOMERFILE
                AT END SET WSEOF TO TRUE
            END-READ
-           PERFORM PRINTREPORTBODY UNTIL WSEOF
-           WRITE PRINTLINE FROM REPORTFOOTING AFTER ADVANCING 5 LINES.
-           CLOSE CUSTOMERFILE, CUSTOMERREPORT.
-           STOP RUN.
+           PERFORM 1010-RELEASE-CUSTOMER UNTIL WSEOF
+           CLOSE CUSTOMERFILE.
+
+       1010-RELEASE-CUSTOMER.
+           IF REC-IS-HEADER
+               ADD 1 TO WS-TOTAL-HEADER-COUNT
+           END-IF
+           IF REC-IS-HEADER AND CUST-ACTIVE
+               AND IDNUM >= WS-SEL-IDFROM AND IDNUM <= WS-SEL-IDTO
+               MOVE IDNUM TO SRT-IDNUM
+               MOVE FIRSTNAME TO SRT-FIRSTNAME
+               MOVE LASTNAME TO SRT-LASTNAME
+               MOVE SSN-SERIAL TO SRT-SSN-SERIAL
+               MOVE DOB-MM TO SRT-DOB-MM
+               MOVE DOB-DD TO SRT-DOB-DD
+               MOVE DOB-YYYY TO SRT-DOB-YYYY
+               MOVE BALANCE TO SRT-BALANCE
+               RELEASE SORT-RECORD
+           END-IF
+           READ CUSTOMERFILE
+               AT END SET WSEOF TO TRUE
+           END-READ.
+
+       1020-STORE-SORTED-CUSTOMERS.
+           MOVE 'N' TO WS-EOF-SWITCH
+           RETURN SORTWORK
+               AT END SET WSEOF TO TRUE
+           END-RETURN
+           PERFORM 1030-STORE-CUSTOMER UNTIL WSEOF.
+
+       1030-STORE-CUSTOMER.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE SRT-IDNUM TO WS-T-IDNUM(WS-RECORD-COUNT)
+           MOVE SRT-FIRSTNAME TO WS-T-FIRSTNAME(WS-RECORD-COUNT)
+           MOVE SRT-LASTNAME TO WS-T-LASTNAME(WS-RECORD-COUNT)
+           MOVE SRT-SSN-SERIAL TO WS-T-SSN-SERIAL(WS-RECORD-COUNT)
+           MOVE SRT-DOB-MM TO WS-T-DOB-MM(WS-RECORD-COUNT)
+           MOVE SRT-DOB-DD TO WS-T-DOB-DD(WS-RECORD-COUNT)
+           MOVE SRT-DOB-YYYY TO WS-T-DOB-YYYY(WS-RECORD-COUNT)
+           MOVE SRT-BALANCE TO WS-T-BALANCE(WS-RECORD-COUNT)
+           RETURN SORTWORK
+               AT END SET WSEOF TO TRUE
+           END-RETURN.
+
+       1500-RECONCILE-COUNTS.
+           OPEN INPUT CUSTOMERCONTROL
+           IF WS-CC-STATUS NOT = "00"
+               MOVE "No CustomerControl.dat - counts not reconciled"
+                   TO WS-RECONCILE-MESSAGE
+           ELSE
+               PERFORM 1510-ADD-CONTROL-RECORD UNTIL WS-CONTROL-EOF
+               CLOSE CUSTOMERCONTROL
+               IF WS-CONTROL-TOTAL = WS-TOTAL-HEADER-COUNT
+                   STRING "Record counts reconciled - " DELIMITED BY SIZE
+                       WS-TOTAL-HEADER-COUNT DELIMITED BY SIZE
+                       " customers" DELIMITED BY SIZE
+                       INTO WS-RECONCILE-MESSAGE
+               ELSE
+                   STRING "COUNT MISMATCH - control total " DELIMITED BY SIZE
+                       WS-CONTROL-TOTAL DELIMITED BY SIZE
+                       " vs file " DELIMITED BY SIZE
+                       WS-TOTAL-HEADER-COUNT DELIMITED BY SIZE
+                       INTO WS-RECONCILE-MESSAGE
+               END-IF
+           END-IF
+           DISPLAY WS-RECONCILE-MESSAGE.
+
+       1510-ADD-CONTROL-RECORD.
+           READ CUSTOMERCONTROL
+               AT END SET WS-CONTROL-EOF TO TRUE
+               NOT AT END
+                   ADD CTL-RECORD-COUNT TO WS-CONTROL-TOTAL
+           END-READ.
 
        PRINTPAGEHEADING.
-           WRITE PRINTLINE FROM PAGEHEADING AFTER ADVANCING PAGE
-           WRITE PRINTLINE FROM HEADS AFTER ADVANCING 5 LINES
-           MOVE 3 TO LineCount
-           ADD 1 TO PAGECOUNT.
-       
+           MOVE WS-CD-MM TO PRNRUNMM
+           MOVE WS-CD-DD TO PRNRUNDD
+           MOVE WS-CD-YYYY TO PRNRUNYYYY
+           MOVE WS-CD-HH TO PRNRUNHH
+           MOVE WS-CD-MIN TO PRNRUNMIN
+           MOVE WS-CD-SEC TO PRNRUNSEC
+           ADD 1 TO PAGECOUNT
+           IF PAGECOUNT >= WS-RESTART-PAGE
+               MOVE 'Y' TO WS-PRINT-SWITCH
+           END-IF
+           IF WS-PRINT-ACTIVE
+               WRITE PRINTLINE FROM PAGEHEADING AFTER ADVANCING PAGE
+               WRITE PRINTLINE FROM HEADS AFTER ADVANCING 5 LINES
+           END-IF
+           MOVE 3 TO LineCount.
+
        PRINTREPORTBODY.
            IF NEWPAGEREQUIRED
                MOVE PAGECOUNT TO PRNPAGENUM
-               WRITE PRINTLINE FROM PAGEFOOTING AFTER ADVANCING 5 LINES
+               IF WS-PRINT-ACTIVE
+                   WRITE PRINTLINE FROM PAGEFOOTING AFTER ADVANCING 5 LINES
+               END-IF
                PERFORM PRINTPAGEHEADING
            END-IF
 
-           MOVE IDNUM TO PrncustID
-           MOVE FIRSTNAME TO PRNFIRSTNAME
-           MOVE LASTNAME TO PRNLASTNAME
-           WRITE PRINTLINE FROM CUSTOMERDETAILLINE AFTER ADVANCING 1 LINE
+           IF WS-SORT-BY-LASTNAME
+               AND WS-T-LASTNAME(WS-IDX)(1:1) NOT = WS-CURRENT-LETTER
+               PERFORM 4000-PRINT-LETTER-SUBTOTAL
+               MOVE WS-T-LASTNAME(WS-IDX)(1:1) TO WS-CURRENT-LETTER
+               MOVE WS-CURRENT-LETTER TO PRNSUBLETTER
+               IF WS-PRINT-ACTIVE
+                   WRITE PRINTLINE FROM SUBHEADING AFTER ADVANCING 2 LINES
+               END-IF
+               ADD 2 TO LINECOUNT
+           END-IF
+
+           PERFORM 4500-COMPUTE-AGE
+           PERFORM 4600-MASK-SSN
+           MOVE WS-T-IDNUM(WS-IDX) TO PrncustID
+           MOVE WS-T-FIRSTNAME(WS-IDX) TO PRNFIRSTNAME
+           MOVE WS-T-LASTNAME(WS-IDX) TO PRNLASTNAME
+           MOVE WS-SSN-MASKED TO PRNSSN
+           MOVE WS-AGE TO PRNAGE
+           MOVE WS-T-BALANCE(WS-IDX) TO PRNBALANCE
+           IF WS-PRINT-ACTIVE
+               WRITE PRINTLINE FROM CUSTOMERDETAILLINE AFTER ADVANCING 1 LINE
+           END-IF
            ADD 1 TO LINECOUNT
-           READ CUSTOMERFILE
-               AT END SET WSEOF TO TRUE
-           END-READ.
+           ADD 1 TO WS-LETTER-COUNT
+           ADD 1 TO WS-PRINTED-COUNT.
+
+       4600-MASK-SSN.
+           STRING "XXX-XX-" DELIMITED BY SIZE
+               WS-T-SSN-SERIAL(WS-IDX) DELIMITED BY SIZE
+               INTO WS-SSN-MASKED.
+
+       4500-COMPUTE-AGE.
+           COMPUTE WS-AGE = WS-CD-YYYY - WS-T-DOB-YYYY(WS-IDX)
+           IF WS-CD-MM < WS-T-DOB-MM(WS-IDX)
+               OR (WS-CD-MM = WS-T-DOB-MM(WS-IDX)
+                   AND WS-CD-DD < WS-T-DOB-DD(WS-IDX))
+               SUBTRACT 1 FROM WS-AGE
+           END-IF.
+
+       4000-PRINT-LETTER-SUBTOTAL.
+           IF WS-CURRENT-LETTER NOT = SPACE
+               MOVE WS-CURRENT-LETTER TO PRNSUBTOTALLETTER
+               MOVE WS-LETTER-COUNT TO PRNSUBTOTALCOUNT
+               IF WS-PRINT-ACTIVE
+                   WRITE PRINTLINE FROM SUBTOTALLINE AFTER ADVANCING 1 LINE
+               END-IF
+               ADD 1 TO LINECOUNT
+               MOVE ZERO TO WS-LETTER-COUNT
+           END-IF.
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
