@@ -9,35 +9,390 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT CUSTOMERCONTROL ASSIGN TO "files/CustomerControl.dat"
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+               FILE STATUS IS WS-CC-STATUS.
+           SELECT CUSTOMERAUDIT ASSIGN TO "files/CustomerAudit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CA-STATUS.
+           SELECT CUSTOMERREJECTS ASSIGN TO "files/CustomerRejects.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CJ-STATUS.
+           SELECT OPERATORFILE ASSIGN TO "files/Operators.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OP-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMERFILE.  *> File Section!
-       01 CUSTOMERDATA.
-           02 IDNUM PIC 9(5).
-           02 CUSTNAME.
-               03 FIRSTNAME PIC X(15).
-               03 LASTNAME PIC X(15).
+       COPY "CustomerRecord.cpy".
+
+       FD CUSTOMERCONTROL.
+       01 CONTROLRECORD.
+           02 CTL-PROGRAM PIC X(10).
+           02 CTL-RECORD-COUNT PIC 9(5).
+           02 CTL-HASH-TOTAL PIC 9(9).
+
+       FD CUSTOMERAUDIT.
+       01 AUDITLINE PIC X(80).
+
+       FD CUSTOMERREJECTS.
+       01 REJECTLINE PIC X(80).
+
+       FD OPERATORFILE.
+       01 OPERATORLINE.
+           02 OL-OP-ID PIC X(8).
+           02 OL-OP-PASSWORD PIC X(8).
 
        WORKING-STORAGE SECTION. *> Manual mapping
        01 WSCUSTOMER.
            02 WSIDNUM PIC 9(8).
            02 WSCUSTNAME.
                03 WSFIRSTNAME PIC x(15).
-               03 WSLASTNAME PIC x(15).               
+               03 WSLASTNAME PIC x(15).
+
+       01 WS-ID-OK PIC X VALUE 'N'.
+           88 WS-ID-VALID VALUE 'Y'.
+       01 WS-NAME-OK PIC X VALUE 'N'.
+           88 WS-NAME-VALID VALUE 'Y'.
+       01 WS-SSN-OK PIC X VALUE 'N'.
+           88 WS-SSN-VALID VALUE 'Y'.
+       01 WS-DOB-OK PIC X VALUE 'N'.
+           88 WS-DOB-VALID VALUE 'Y'.
+       01 WS-ADDR-OK PIC X VALUE 'N'.
+           88 WS-ADDR-VALID VALUE 'Y'.
+       01 WS-PHONE-OK PIC X VALUE 'N'.
+           88 WS-PHONE-VALID VALUE 'Y'.
+       01 WS-CURRENT-DATE.
+           02 WS-CD-YYYY PIC 9(4).
+           02 FILLER PIC X(17).
+
+       01 WS-APPEND-COUNT PIC 9(5) COMP-3 VALUE ZERO.
+       01 WS-AUDIT-ACTION PIC X(10).
+
+       01 WS-NAME-ENTRY PIC X(40).
+       01 WS-AUDIT-TIMESTAMP.
+           02 WS-AT-YYYY PIC 9(4).
+           02 WS-AT-MM PIC 9(2).
+           02 WS-AT-DD PIC 9(2).
+           02 WS-AT-HH PIC 9(2).
+           02 WS-AT-MIN PIC 9(2).
+           02 WS-AT-SEC PIC 9(2).
+           02 FILLER PIC X(7).
+
+       01 WS-CF-STATUS PIC XX.
+       01 WS-CC-STATUS PIC XX.
+       01 WS-CA-STATUS PIC XX.
+       01 WS-CJ-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       01 WS-REJECT-FIELD PIC X(10).
+       01 WS-REJECT-VALUE PIC X(30).
+       01 WS-REJECT-REASON PIC X(30).
+
+       01 WS-ENTERED-ID PIC X(8).
+       01 WS-ENTERED-PASSWORD PIC X(8).
+       01 WS-SIGNON-OK PIC X VALUE 'N'.
+           88 WS-SIGNON-VALID VALUE 'Y'.
+       01 WS-SIGNON-ATTEMPTS PIC 9 VALUE ZERO.
+       01 WS-OP-STATUS PIC XX.
+       01 WS-OP-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-OP-EOF VALUE 'Y'.
 
        PROCEDURE DIVISION.
-       OPEN EXTEND CUSTOMERFILE. *> Similar to T10
+       PERFORM 0100-SIGN-ON
+           UNTIL WS-SIGNON-VALID OR WS-SIGNON-ATTEMPTS >= 3
+       IF NOT WS-SIGNON-VALID
+           DISPLAY "Too many failed sign-on attempts - FileAppend ended"
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+       END-IF
+       OPEN I-O CUSTOMERFILE. *> Indexed file: add new keys with I-O
+       IF WS-CF-STATUS NOT = "00"
+           MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+           MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+           PERFORM 9900-ABEND
+       END-IF
+       OPEN EXTEND CUSTOMERREJECTS.
+       IF WS-CJ-STATUS NOT = "00"
+           MOVE "CUSTOMERREJECTS" TO WS-ABEND-FILE-NAME
+           MOVE WS-CJ-STATUS TO WS-ABEND-STATUS
+           PERFORM 9900-ABEND
+       END-IF
+           PERFORM GET-CUSTOMER-ID UNTIL WS-ID-VALID
+           PERFORM GET-CUSTOMER-NAME UNTIL WS-NAME-VALID
+           PERFORM GET-CUSTOMER-SSN UNTIL WS-SSN-VALID
+           PERFORM GET-CUSTOMER-DOB UNTIL WS-DOB-VALID
+           MOVE 'H' TO REC-TYPE
+           DISPLAY "Opening Balance " WITH NO ADVANCING
+           ACCEPT BALANCE
+           SET CUST-ACTIVE TO TRUE
+           WRITE CUSTOMERDATA
+               INVALID KEY
+                   DISPLAY "Duplicate Customer ID " IDNUM
+                       " - customer not added"
+                   MOVE "DUPLICATE " TO WS-AUDIT-ACTION
+                   MOVE "IDNUM" TO WS-REJECT-FIELD
+                   MOVE IDNUM TO WS-REJECT-VALUE
+                   MOVE "DUPLICATE CUSTOMER ID" TO WS-REJECT-REASON
+                   PERFORM 2000-LOG-REJECT-ENTRY
+               NOT INVALID KEY
+                   ADD 1 TO WS-APPEND-COUNT
+                   MOVE "WRITE     " TO WS-AUDIT-ACTION
+                   PERFORM GET-CUSTOMER-ADDRESS UNTIL WS-ADDR-VALID
+                   PERFORM GET-CUSTOMER-PHONE UNTIL WS-PHONE-VALID
+           END-WRITE.
+       CLOSE CUSTOMERFILE.
+       CLOSE CUSTOMERREJECTS.
+
+       OPEN EXTEND CUSTOMERAUDIT.
+       IF WS-CA-STATUS NOT = "00"
+           MOVE "CUSTOMERAUDIT" TO WS-ABEND-FILE-NAME
+           MOVE WS-CA-STATUS TO WS-ABEND-STATUS
+           PERFORM 9900-ABEND
+       END-IF
+           PERFORM 1000-LOG-AUDIT-ENTRY.
+       CLOSE CUSTOMERAUDIT.
+
+       OPEN EXTEND CUSTOMERCONTROL.
+       IF WS-CC-STATUS NOT = "00"
+           MOVE "CUSTOMERCONTROL" TO WS-ABEND-FILE-NAME
+           MOVE WS-CC-STATUS TO WS-ABEND-STATUS
+           PERFORM 9900-ABEND
+       END-IF
+           MOVE "FILEAPPEND" TO CTL-PROGRAM
+           MOVE WS-APPEND-COUNT TO CTL-RECORD-COUNT
+           MOVE IDNUM TO CTL-HASH-TOTAL
+           WRITE CONTROLRECORD.
+       CLOSE CUSTOMERCONTROL.
+
+           GOBACK.
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       0100-SIGN-ON.
+           DISPLAY "Operator ID " WITH NO ADVANCING
+           ACCEPT WS-ENTERED-ID
+           DISPLAY "Operator Password " WITH NO ADVANCING
+           ACCEPT WS-ENTERED-PASSWORD
+           MOVE 'N' TO WS-SIGNON-OK
+           PERFORM 0105-VALIDATE-OPERATOR
+           IF NOT WS-SIGNON-VALID
+               ADD 1 TO WS-SIGNON-ATTEMPTS
+               DISPLAY "Invalid operator ID or password - re-enter"
+           END-IF.
+
+       0105-VALIDATE-OPERATOR.
+           MOVE 'N' TO WS-OP-EOF-SWITCH
+           OPEN INPUT OPERATORFILE
+           IF WS-OP-STATUS = "35"
+               PERFORM 0107-SEED-OPERATOR-FILE
+               OPEN INPUT OPERATORFILE
+           END-IF
+           IF WS-OP-STATUS NOT = "00"
+               MOVE "OPERATORFILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-OP-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           PERFORM 0110-CHECK-OPERATOR-ENTRY
+               UNTIL WS-OP-EOF OR WS-SIGNON-VALID
+           CLOSE OPERATORFILE.
+
+       0107-SEED-OPERATOR-FILE.
+           OPEN OUTPUT OPERATORFILE
+           MOVE "ADMIN" TO OL-OP-ID
+           MOVE "PASS1234" TO OL-OP-PASSWORD
+           WRITE OPERATORLINE
+           MOVE "JSMITH" TO OL-OP-ID
+           MOVE "LETMEIN1" TO OL-OP-PASSWORD
+           WRITE OPERATORLINE
+           CLOSE OPERATORFILE.
+
+       0110-CHECK-OPERATOR-ENTRY.
+           READ OPERATORFILE
+               AT END SET WS-OP-EOF TO TRUE
+               NOT AT END
+                   IF OL-OP-ID = WS-ENTERED-ID
+                       AND OL-OP-PASSWORD = WS-ENTERED-PASSWORD
+                       MOVE 'Y' TO WS-SIGNON-OK
+                   END-IF
+           END-READ.
+
+       1000-LOG-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           STRING WS-AT-YYYY DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-AT-MM DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-AT-DD DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AT-HH DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-AT-MIN DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-AT-SEC DELIMITED BY SIZE
+               " FILEAPPEND " DELIMITED BY SIZE
+               IDNUM DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AUDIT-ACTION DELIMITED BY SIZE
+               INTO AUDITLINE
+           WRITE AUDITLINE.
+
+       2000-LOG-REJECT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE SPACES TO REJECTLINE
+           STRING WS-AT-YYYY DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-AT-MM DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-AT-DD DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AT-HH DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-AT-MIN DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-AT-SEC DELIMITED BY SIZE
+               " FIELD=" DELIMITED BY SIZE
+               WS-REJECT-FIELD DELIMITED BY SIZE
+               " VALUE=" DELIMITED BY SIZE
+               WS-REJECT-VALUE DELIMITED BY SIZE
+               " REASON=" DELIMITED BY SIZE
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO REJECTLINE
+           WRITE REJECTLINE.
+
+       GET-CUSTOMER-ID.
            DISPLAY "Customer ID " WITH NO ADVANCING
            ACCEPT IDNUM
+           IF IDNUM IS NUMERIC AND IDNUM > 0
+               MOVE 'Y' TO WS-ID-OK
+           ELSE
+               DISPLAY "Customer ID must be numeric and non-zero - re-enter"
+               MOVE 'N' TO WS-ID-OK
+               MOVE "IDNUM" TO WS-REJECT-FIELD
+               MOVE IDNUM TO WS-REJECT-VALUE
+               MOVE "NOT NUMERIC OR ZERO" TO WS-REJECT-REASON
+               PERFORM 2000-LOG-REJECT-ENTRY
+           END-IF.
+
+       GET-CUSTOMER-NAME.
            DISPLAY "Customer First Name " WITH NO ADVANCING
-           ACCEPT FIRSTNAME
+           MOVE SPACES TO WS-NAME-ENTRY
+           ACCEPT WS-NAME-ENTRY
+           CALL 'NameCleanup' USING WS-NAME-ENTRY
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-ENTRY))
+                   > FUNCTION LENGTH(FIRSTNAME)
+               DISPLAY "First name entered is longer than "
+                   FUNCTION LENGTH(FIRSTNAME) " characters and will be "
+                   "truncated"
+           END-IF
+           MOVE WS-NAME-ENTRY TO FIRSTNAME
            DISPLAY "Customer Last Name " WITH NO ADVANCING
-           ACCEPT LASTNAME
-           WRITE CUSTOMERDATA
-           END-WRITE.
-       CLOSE CUSTOMERFILE.
+           MOVE SPACES TO WS-NAME-ENTRY
+           ACCEPT WS-NAME-ENTRY
+           CALL 'NameCleanup' USING WS-NAME-ENTRY
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-ENTRY))
+                   > FUNCTION LENGTH(LASTNAME)
+               DISPLAY "Last name entered is longer than "
+                   FUNCTION LENGTH(LASTNAME) " characters and will be "
+                   "truncated"
+           END-IF
+           MOVE WS-NAME-ENTRY TO LASTNAME
+           MOVE FUNCTION UPPER-CASE(FIRSTNAME) TO FIRSTNAME
+           MOVE FUNCTION UPPER-CASE(LASTNAME) TO LASTNAME
+           IF FIRSTNAME = SPACES OR LASTNAME = SPACES
+               DISPLAY "First and last name cannot be blank - re-enter"
+               MOVE 'N' TO WS-NAME-OK
+               MOVE "NAME" TO WS-REJECT-FIELD
+               STRING FUNCTION TRIM(FIRSTNAME) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(LASTNAME) DELIMITED BY SIZE
+                   INTO WS-REJECT-VALUE
+               MOVE "FIRST OR LAST NAME BLANK" TO WS-REJECT-REASON
+               PERFORM 2000-LOG-REJECT-ENTRY
+           ELSE
+               MOVE 'Y' TO WS-NAME-OK
+           END-IF.
 
+       GET-CUSTOMER-SSN.
+           DISPLAY "Customer SSN (AAAGGSSSS, no dashes) "
+               WITH NO ADVANCING
+           ACCEPT CUST-SSN
+           IF SSN-AREA = ZERO OR SSN-AREA = 666 OR SSN-AREA > 899
+               OR SSN-GROUP = ZERO OR SSN-SERIAL = ZERO
+               DISPLAY "SSN is not a valid area/group/serial - re-enter"
+               MOVE 'N' TO WS-SSN-OK
+               MOVE "SSN" TO WS-REJECT-FIELD
+               MOVE CUST-SSN TO WS-REJECT-VALUE
+               MOVE "INVALID AREA/GROUP/SERIAL" TO WS-REJECT-REASON
+               PERFORM 2000-LOG-REJECT-ENTRY
+           ELSE
+               MOVE 'Y' TO WS-SSN-OK
+           END-IF.
 
-           STOP RUN.
+       GET-CUSTOMER-DOB.
+           DISPLAY "Customer Date of Birth (MMDDYYYY) " WITH NO ADVANCING
+           ACCEPT CUST-DOB
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           IF DOB-MM < 1 OR DOB-MM > 12
+               OR DOB-DD < 1 OR DOB-DD > 31
+               OR DOB-YYYY < 1900 OR DOB-YYYY > WS-CD-YYYY
+               DISPLAY "Date of birth is not a valid MMDDYYYY date - re-enter"
+               MOVE 'N' TO WS-DOB-OK
+               MOVE "DOB" TO WS-REJECT-FIELD
+               MOVE CUST-DOB TO WS-REJECT-VALUE
+               MOVE "INVALID MMDDYYYY DATE" TO WS-REJECT-REASON
+               PERFORM 2000-LOG-REJECT-ENTRY
+           ELSE
+               MOVE 'Y' TO WS-DOB-OK
+           END-IF.
+
+       GET-CUSTOMER-ADDRESS.
+           MOVE 'A' TO CA-REC-TYPE
+           DISPLAY "Street Address " WITH NO ADVANCING
+           ACCEPT CA-STREET
+           DISPLAY "City " WITH NO ADVANCING
+           ACCEPT CA-CITY
+           DISPLAY "State " WITH NO ADVANCING
+           ACCEPT CA-STATE
+           DISPLAY "Zip Code " WITH NO ADVANCING
+           ACCEPT CA-ZIP
+           WRITE CUSTOMER-ADDRESS-REC
+               INVALID KEY
+                   DISPLAY "Could not write address for customer "
+                       CA-IDNUM " - re-enter"
+                   MOVE 'N' TO WS-ADDR-OK
+                   MOVE "ADDRESS" TO WS-REJECT-FIELD
+                   MOVE CA-IDNUM TO WS-REJECT-VALUE
+                   MOVE "ADDRESS WRITE FAILED" TO WS-REJECT-REASON
+                   PERFORM 2000-LOG-REJECT-ENTRY
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ADDR-OK
+           END-WRITE.
+
+       GET-CUSTOMER-PHONE.
+           MOVE 'P' TO CP-REC-TYPE
+           DISPLAY "Phone Number " WITH NO ADVANCING
+           ACCEPT CP-PHONE
+           DISPLAY "Email Address " WITH NO ADVANCING
+           ACCEPT CP-EMAIL
+           WRITE CUSTOMER-PHONE-REC
+               INVALID KEY
+                   DISPLAY "Could not write phone for customer "
+                       CP-IDNUM " - re-enter"
+                   MOVE 'N' TO WS-PHONE-OK
+                   MOVE "PHONE" TO WS-REJECT-FIELD
+                   MOVE CP-IDNUM TO WS-REJECT-VALUE
+                   MOVE "PHONE WRITE FAILED" TO WS-REJECT-REASON
+                   PERFORM 2000-LOG-REJECT-ENTRY
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-PHONE-OK
+           END-WRITE.
