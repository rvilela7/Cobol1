@@ -0,0 +1,98 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InactiveCustomerReport.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 08/08/2026
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT INACTIVECUSTOMERS ASSIGN TO
+               "files/InactiveCustomers.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERFILE.
+       COPY "CustomerRecord.cpy".
+
+       FD INACTIVECUSTOMERS.
+       01 PRINTLINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WSEOF VALUE 'Y'.
+
+       01 HEADS PIC X(70)
+           VALUE "IDNum    FirstName                LastName                 Balance".
+       01 INACTIVELINE.
+           02 FILLER PIC X VALUE SPACE.
+           02 PRNCUSTID PIC 9(5).
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 PRNFIRSTNAME PIC X(25).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNLASTNAME PIC X(25).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNBALANCE PIC $$,$$$,$$9.99-.
+       01 FOOTINGLINE.
+           02 FILLER PIC X(25) VALUE "Inactive customers found: ".
+           02 PRNINACTIVECOUNT PIC ZZZ9.
+
+       01 WS-INACTIVE-COUNT PIC 9(4) COMP-3 VALUE ZERO.
+
+       01 WS-CF-STATUS PIC XX.
+       01 WS-IC-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT CUSTOMERFILE
+           IF WS-CF-STATUS NOT = "00"
+               MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           OPEN OUTPUT INACTIVECUSTOMERS
+           IF WS-IC-STATUS NOT = "00"
+               MOVE "INACTIVECUSTOMERS" TO WS-ABEND-FILE-NAME
+               MOVE WS-IC-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           WRITE PRINTLINE FROM HEADS
+           PERFORM 1000-CHECK-CUSTOMER UNTIL WSEOF
+           MOVE WS-INACTIVE-COUNT TO PRNINACTIVECOUNT
+           WRITE PRINTLINE FROM FOOTINGLINE
+           CLOSE CUSTOMERFILE
+           CLOSE INACTIVECUSTOMERS
+           GOBACK.
+
+       1000-CHECK-CUSTOMER.
+           READ CUSTOMERFILE
+               AT END SET WSEOF TO TRUE
+               NOT AT END
+                   IF REC-IS-HEADER AND CUST-INACTIVE
+                       PERFORM 2000-WRITE-INACTIVE-ENTRY
+                   END-IF
+           END-READ.
+
+       2000-WRITE-INACTIVE-ENTRY.
+           ADD 1 TO WS-INACTIVE-COUNT
+           MOVE IDNUM TO PRNCUSTID
+           MOVE FIRSTNAME TO PRNFIRSTNAME
+           MOVE LASTNAME TO PRNLASTNAME
+           MOVE BALANCE TO PRNBALANCE
+           WRITE PRINTLINE FROM INACTIVELINE.
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
