@@ -0,0 +1,38 @@
+       01 CUSTOMERDATA.
+           02 CUST-KEY.
+               03 IDNUM PIC 9(5).
+               03 REC-TYPE PIC X.
+                   88 REC-IS-HEADER VALUE 'H'.
+                   88 REC-IS-ADDRESS VALUE 'A'.
+                   88 REC-IS-PHONE VALUE 'P'.
+           02 CUSTNAME.
+               03 FIRSTNAME PIC X(25).
+               03 LASTNAME PIC X(25).
+           02 CUST-SSN.
+               03 SSN-AREA PIC 9(3).
+               03 SSN-GROUP PIC 99.
+               03 SSN-SERIAL PIC 9(4).
+           02 CUST-DOB.
+               03 DOB-MM PIC 99.
+               03 DOB-DD PIC 99.
+               03 DOB-YYYY PIC 9(4).
+           02 BALANCE PIC S9(7)V99.
+           02 CUST-STATUS PIC X VALUE 'A'.
+               88 CUST-ACTIVE VALUE 'A'.
+               88 CUST-INACTIVE VALUE 'I'.
+       01 CUSTOMER-ADDRESS-REC REDEFINES CUSTOMERDATA.
+           02 CA-KEY.
+               03 CA-IDNUM PIC 9(5).
+               03 CA-REC-TYPE PIC X.
+           02 CA-STREET PIC X(25).
+           02 CA-CITY PIC X(15).
+           02 CA-STATE PIC XX.
+           02 CA-ZIP PIC X(10).
+           02 FILLER PIC X(25).
+       01 CUSTOMER-PHONE-REC REDEFINES CUSTOMERDATA.
+           02 CP-KEY.
+               03 CP-IDNUM PIC 9(5).
+               03 CP-REC-TYPE PIC X.
+           02 CP-PHONE PIC X(15).
+           02 CP-EMAIL PIC X(30).
+           02 FILLER PIC X(32).
