@@ -0,0 +1,201 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FileMaintain.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 17/04/2024
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERFILE.  *> File Section!
+       COPY "CustomerRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE PIC X VALUE SPACE.
+           88 WS-UPDATE VALUE 'U'.
+           88 WS-DELETE VALUE 'D'.
+           88 WS-REACTIVATE VALUE 'R'.
+           88 WS-CONTACT VALUE 'C'.
+           88 WS-QUIT VALUE 'Q'.
+       01 WS-FOUND PIC X VALUE 'N'.
+           88 WS-RECORD-FOUND VALUE 'Y'.
+       01 WS-CONTACT-FOUND PIC X VALUE 'N'.
+           88 WS-CONTACT-RECORD-FOUND VALUE 'Y'.
+       01 WS-MAINT-IDNUM PIC 9(5).
+
+       01 WS-CF-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN I-O CUSTOMERFILE
+           IF WS-CF-STATUS NOT = "00"
+               MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           PERFORM 1000-PROCESS-REQUEST UNTIL WS-QUIT
+           CLOSE CUSTOMERFILE
+           GOBACK.
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       1000-PROCESS-REQUEST.
+           DISPLAY "U)pdate, D)eactivate, R)eactivate, "
+               "C)ontact info or Q)uit " WITH NO ADVANCING
+           ACCEPT WS-CHOICE
+           IF WS-UPDATE
+               PERFORM 2000-UPDATE-CUSTOMER
+           ELSE IF WS-DELETE
+               PERFORM 3000-DEACTIVATE-CUSTOMER
+           ELSE IF WS-REACTIVATE
+               PERFORM 3500-REACTIVATE-CUSTOMER
+           ELSE IF WS-CONTACT
+               PERFORM 4000-UPDATE-CONTACT
+           ELSE IF NOT WS-QUIT
+               DISPLAY "Invalid choice - enter U, D, R, C or Q"
+           END-IF.
+
+       2000-UPDATE-CUSTOMER.
+           DISPLAY "Customer ID to update " WITH NO ADVANCING
+           ACCEPT IDNUM
+           MOVE 'H' TO REC-TYPE
+           MOVE 'N' TO WS-FOUND
+           READ CUSTOMERFILE
+               INVALID KEY
+                   DISPLAY "Customer " IDNUM " not found"
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+           END-READ
+           IF WS-RECORD-FOUND
+               DISPLAY "First Name " WITH NO ADVANCING
+               ACCEPT FIRSTNAME
+               DISPLAY "Last Name " WITH NO ADVANCING
+               ACCEPT LASTNAME
+               DISPLAY "Balance " BALANCE " - enter new balance "
+                   WITH NO ADVANCING
+               ACCEPT BALANCE
+               REWRITE CUSTOMERDATA
+                   INVALID KEY
+                       DISPLAY "Update failed for customer " IDNUM
+                   NOT INVALID KEY
+                       DISPLAY "Customer " IDNUM " updated"
+               END-REWRITE
+           END-IF.
+
+       3000-DEACTIVATE-CUSTOMER.
+           DISPLAY "Customer ID to deactivate " WITH NO ADVANCING
+           ACCEPT IDNUM
+           MOVE 'H' TO REC-TYPE
+           MOVE 'N' TO WS-FOUND
+           READ CUSTOMERFILE
+               INVALID KEY
+                   DISPLAY "Customer " IDNUM " not found"
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+           END-READ
+           IF WS-RECORD-FOUND
+               IF CUST-INACTIVE
+                   DISPLAY "Customer " IDNUM " is already inactive"
+               ELSE
+                   SET CUST-INACTIVE TO TRUE
+                   REWRITE CUSTOMERDATA
+                       INVALID KEY
+                           DISPLAY "Deactivation failed for customer "
+                               IDNUM
+                       NOT INVALID KEY
+                           DISPLAY "Customer " IDNUM " deactivated"
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       3500-REACTIVATE-CUSTOMER.
+           DISPLAY "Customer ID to reactivate " WITH NO ADVANCING
+           ACCEPT IDNUM
+           MOVE 'H' TO REC-TYPE
+           MOVE 'N' TO WS-FOUND
+           READ CUSTOMERFILE
+               INVALID KEY
+                   DISPLAY "Customer " IDNUM " not found"
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+           END-READ
+           IF WS-RECORD-FOUND
+               IF CUST-ACTIVE
+                   DISPLAY "Customer " IDNUM " is already active"
+               ELSE
+                   SET CUST-ACTIVE TO TRUE
+                   REWRITE CUSTOMERDATA
+                       INVALID KEY
+                           DISPLAY "Reactivation failed for customer "
+                               IDNUM
+                       NOT INVALID KEY
+                           DISPLAY "Customer " IDNUM " reactivated"
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       4000-UPDATE-CONTACT.
+           DISPLAY "Customer ID to update contact info "
+               WITH NO ADVANCING
+           ACCEPT WS-MAINT-IDNUM
+           MOVE WS-MAINT-IDNUM TO IDNUM
+           MOVE 'H' TO REC-TYPE
+           MOVE 'N' TO WS-FOUND
+           READ CUSTOMERFILE
+               INVALID KEY
+                   DISPLAY "Customer " WS-MAINT-IDNUM " not found"
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+           END-READ
+           IF WS-RECORD-FOUND
+               MOVE 'N' TO WS-CONTACT-FOUND
+               MOVE WS-MAINT-IDNUM TO CP-IDNUM
+               MOVE 'P' TO CP-REC-TYPE
+               READ CUSTOMERFILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-CONTACT-FOUND
+                       DISPLAY "Current Phone " FUNCTION TRIM(CP-PHONE)
+                       DISPLAY "Current Email " FUNCTION TRIM(CP-EMAIL)
+               END-READ
+               DISPLAY "Phone Number " WITH NO ADVANCING
+               ACCEPT CP-PHONE
+               DISPLAY "Email Address " WITH NO ADVANCING
+               ACCEPT CP-EMAIL
+               MOVE WS-MAINT-IDNUM TO CP-IDNUM
+               MOVE 'P' TO CP-REC-TYPE
+               IF WS-CONTACT-RECORD-FOUND
+                   REWRITE CUSTOMER-PHONE-REC
+                       INVALID KEY
+                           DISPLAY "Contact update failed for customer "
+                               WS-MAINT-IDNUM
+                       NOT INVALID KEY
+                           DISPLAY "Contact info updated for customer "
+                               WS-MAINT-IDNUM
+                   END-REWRITE
+               ELSE
+                   WRITE CUSTOMER-PHONE-REC
+                       INVALID KEY
+                           DISPLAY "Contact add failed for customer "
+                               WS-MAINT-IDNUM
+                       NOT INVALID KEY
+                           DISPLAY "Contact info added for customer "
+                               WS-MAINT-IDNUM
+                   END-WRITE
+               END-IF
+           END-IF.
