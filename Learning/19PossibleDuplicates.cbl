@@ -0,0 +1,144 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PossibleDuplicateReport.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 17/04/2024
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT DUPLICATESREPORT ASSIGN TO "files/PossibleDuplicates.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERFILE.
+       COPY "CustomerRecord.cpy".
+
+       FD DUPLICATESREPORT.
+       01 PRINTLINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WSEOF VALUE 'Y'.
+
+       01 HEADS PIC X(90)
+           VALUE "IDNum1   IDNum2   FirstName                LastName                 Reason".
+       01 DUPLINE.
+           02 FILLER PIC X VALUE SPACE.
+           02 PRNIDNUM1 PIC 9(5).
+           02 FILLER PIC X(3) VALUE SPACE.
+           02 PRNIDNUM2 PIC 9(5).
+           02 FILLER PIC X(3) VALUE SPACE.
+           02 PRNFIRSTNAME PIC X(25).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNLASTNAME PIC X(25).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNREASON PIC X(20).
+       01 FOOTINGLINE.
+           02 FILLER PIC X(18) VALUE "Possible matches: ".
+           02 PRNMATCHCOUNT PIC ZZZ9.
+
+       01 WS-MATCH-COUNT PIC 9(4) COMP-3 VALUE ZERO.
+       01 WS-MATCH-REASON PIC X(20).
+       01 WS-SSN-NUMERIC PIC 9(9).
+
+       01 WS-RECORD-COUNT PIC 9(4) COMP-3 VALUE ZERO.
+       01 WS-START-IDX PIC 9(4) VALUE ZERO.
+       01 WS-TABLE-MAX PIC 9(4) VALUE 500.
+       01 WS-CUSTOMER-TABLE.
+           02 WS-CUSTOMER-ENTRY OCCURS 500 TIMES
+               INDEXED BY WS-IDX1 WS-IDX2.
+               03 WS-T-IDNUM PIC 9(5) COMP-3.
+               03 WS-T-FIRSTNAME PIC X(25).
+               03 WS-T-LASTNAME PIC X(25).
+               03 WS-T-SSN PIC 9(9) COMP-3.
+
+       01 WS-CF-STATUS PIC XX.
+       01 WS-DR-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT CUSTOMERFILE
+           IF WS-CF-STATUS NOT = "00"
+               MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           OPEN OUTPUT DUPLICATESREPORT
+           IF WS-DR-STATUS NOT = "00"
+               MOVE "DUPLICATESREPORT" TO WS-ABEND-FILE-NAME
+               MOVE WS-DR-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           WRITE PRINTLINE FROM HEADS
+           PERFORM 1000-LOAD-CUSTOMER UNTIL WSEOF
+           CLOSE CUSTOMERFILE
+           PERFORM 2000-COMPARE-CUSTOMER
+               VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > WS-RECORD-COUNT
+           MOVE WS-MATCH-COUNT TO PRNMATCHCOUNT
+           WRITE PRINTLINE FROM FOOTINGLINE
+           CLOSE DUPLICATESREPORT
+           GOBACK.
+
+       1000-LOAD-CUSTOMER.
+           READ CUSTOMERFILE
+               AT END SET WSEOF TO TRUE
+               NOT AT END
+                   IF REC-IS-HEADER AND CUST-ACTIVE
+                       PERFORM 1010-STORE-CUSTOMER
+                   END-IF
+           END-READ.
+
+       1010-STORE-CUSTOMER.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE IDNUM TO WS-T-IDNUM(WS-RECORD-COUNT)
+           MOVE FIRSTNAME TO WS-T-FIRSTNAME(WS-RECORD-COUNT)
+           MOVE LASTNAME TO WS-T-LASTNAME(WS-RECORD-COUNT)
+           COMPUTE WS-SSN-NUMERIC = SSN-AREA * 1000000
+               + SSN-GROUP * 10000 + SSN-SERIAL
+           MOVE WS-SSN-NUMERIC TO WS-T-SSN(WS-RECORD-COUNT).
+
+       2000-COMPARE-CUSTOMER.
+           SET WS-START-IDX TO WS-IDX1
+           ADD 1 TO WS-START-IDX
+           PERFORM 2010-COMPARE-PAIR
+               VARYING WS-IDX2 FROM WS-START-IDX BY 1
+               UNTIL WS-IDX2 > WS-RECORD-COUNT.
+
+       2010-COMPARE-PAIR.
+           MOVE SPACES TO WS-MATCH-REASON
+           IF WS-T-SSN(WS-IDX1) NOT = ZERO
+               AND WS-T-SSN(WS-IDX1) = WS-T-SSN(WS-IDX2)
+               MOVE "SAME SSN" TO WS-MATCH-REASON
+           ELSE IF WS-T-FIRSTNAME(WS-IDX1) = WS-T-FIRSTNAME(WS-IDX2)
+               AND WS-T-LASTNAME(WS-IDX1) = WS-T-LASTNAME(WS-IDX2)
+               MOVE "SAME NAME" TO WS-MATCH-REASON
+           END-IF
+           IF WS-MATCH-REASON NOT = SPACES
+               PERFORM 3000-WRITE-DUPLICATE-PAIR
+           END-IF.
+
+       3000-WRITE-DUPLICATE-PAIR.
+           ADD 1 TO WS-MATCH-COUNT
+           MOVE WS-T-IDNUM(WS-IDX1) TO PRNIDNUM1
+           MOVE WS-T-IDNUM(WS-IDX2) TO PRNIDNUM2
+           MOVE WS-T-FIRSTNAME(WS-IDX1) TO PRNFIRSTNAME
+           MOVE WS-T-LASTNAME(WS-IDX1) TO PRNLASTNAME
+           MOVE WS-MATCH-REASON TO PRNREASON
+           WRITE PRINTLINE FROM DUPLINE.
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
