@@ -0,0 +1,37 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InvoiceTotal.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 08/08/2026
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-LINE-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-LINE-TABLE.
+           02 WS-LINE-AMOUNT PIC S9(7)V99 OCCURS 100 TIMES.
+       01 WS-INVOICE-TOTAL PIC S9(9)V99.
+       01 WS-IDX PIC 9(3).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           DISPLAY "Number of invoice line items (1-100) "
+               WITH NO ADVANCING
+           ACCEPT WS-LINE-COUNT
+           IF WS-LINE-COUNT < 1 OR WS-LINE-COUNT > 100
+               DISPLAY "Line item count must be between 1 and 100"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM 1000-GET-LINE-AMOUNT
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-LINE-COUNT
+           CALL '5GetSum' USING WS-LINE-COUNT, WS-LINE-TABLE,
+               WS-INVOICE-TOTAL
+           DISPLAY "Invoice total: " WS-INVOICE-TOTAL
+           GOBACK.
+
+       1000-GET-LINE-AMOUNT.
+           DISPLAY "Amount for line item " WS-IDX " " WITH NO ADVANCING
+           ACCEPT WS-LINE-AMOUNT(WS-IDX).
