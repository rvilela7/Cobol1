@@ -0,0 +1,130 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BalanceAlerts.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 08/08/2026
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT BALANCEALERTS ASSIGN TO "files/BalanceAlerts.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERFILE.
+       COPY "CustomerRecord.cpy".
+
+       FD BALANCEALERTS.
+       01 PRINTLINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WSEOF VALUE 'Y'.
+
+       01 HEADS PIC X(90)
+           VALUE "IDNum    FirstName                LastName                 Balance   Alert".
+       01 ALERTLINE.
+           02 FILLER PIC X VALUE SPACE.
+           02 PRNCUSTID PIC 9(5).
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 PRNFIRSTNAME PIC X(25).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNLASTNAME PIC X(25).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNBALANCE PIC $$,$$$,$$9.99-.
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNREASON PIC X(25).
+       01 FOOTINGLINE.
+           02 FILLER PIC X(19) VALUE "Alerts reported:   ".
+           02 PRNALERTCOUNT PIC ZZZ9.
+
+       01 WS-ALERT-COUNT PIC 9(4) COMP-3 VALUE ZERO.
+       01 WS-ALERT-REASON PIC X(25).
+       01 WS-ALERT-FLAG PIC X VALUE 'N'.
+           88 WS-IS-ALERT VALUE 'Y'.
+
+       01 WS-LOW-THRESHOLD PIC S9(7)V99 VALUE -500.00.
+       01 WS-HIGH-THRESHOLD PIC S9(7)V99 VALUE 10000.00.
+       01 WS-PARM-STRING PIC X(40).
+
+       01 WS-CF-STATUS PIC XX.
+       01 WS-BA-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           IF WS-PARM-STRING NOT = SPACES
+               PERFORM 0050-PARSE-THRESHOLD-PARM
+           END-IF
+           OPEN INPUT CUSTOMERFILE
+           IF WS-CF-STATUS NOT = "00"
+               MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           OPEN OUTPUT BALANCEALERTS
+           IF WS-BA-STATUS NOT = "00"
+               MOVE "BALANCEALERTS" TO WS-ABEND-FILE-NAME
+               MOVE WS-BA-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           WRITE PRINTLINE FROM HEADS
+           PERFORM 1000-CHECK-CUSTOMER UNTIL WSEOF
+           MOVE WS-ALERT-COUNT TO PRNALERTCOUNT
+           WRITE PRINTLINE FROM FOOTINGLINE
+           CLOSE CUSTOMERFILE
+           CLOSE BALANCEALERTS
+           GOBACK.
+
+       0050-PARSE-THRESHOLD-PARM.
+           UNSTRING WS-PARM-STRING DELIMITED BY ","
+               INTO WS-LOW-THRESHOLD WS-HIGH-THRESHOLD
+           END-UNSTRING.
+
+       1000-CHECK-CUSTOMER.
+           READ CUSTOMERFILE
+               AT END SET WSEOF TO TRUE
+               NOT AT END
+                   IF REC-IS-HEADER AND CUST-ACTIVE
+                       PERFORM 2000-CHECK-THRESHOLDS
+                       IF WS-IS-ALERT
+                           PERFORM 3000-WRITE-ALERT
+                       END-IF
+                   END-IF
+           END-READ.
+
+       2000-CHECK-THRESHOLDS.
+           MOVE 'N' TO WS-ALERT-FLAG
+           MOVE SPACES TO WS-ALERT-REASON
+           IF BALANCE < WS-LOW-THRESHOLD
+               MOVE 'Y' TO WS-ALERT-FLAG
+               MOVE "BALANCE BELOW THRESHOLD" TO WS-ALERT-REASON
+           ELSE IF BALANCE > WS-HIGH-THRESHOLD
+               MOVE 'Y' TO WS-ALERT-FLAG
+               MOVE "BALANCE ABOVE THRESHOLD" TO WS-ALERT-REASON
+           END-IF.
+
+       3000-WRITE-ALERT.
+           ADD 1 TO WS-ALERT-COUNT
+           MOVE IDNUM TO PRNCUSTID
+           MOVE FIRSTNAME TO PRNFIRSTNAME
+           MOVE LASTNAME TO PRNLASTNAME
+           MOVE BALANCE TO PRNBALANCE
+           MOVE WS-ALERT-REASON TO PRNREASON
+           WRITE PRINTLINE FROM ALERTLINE.
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
