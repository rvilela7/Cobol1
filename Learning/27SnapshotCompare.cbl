@@ -0,0 +1,240 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SnapshotCompare.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 08/08/2026
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERFILE ASSIGN TO "files/Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT SNAPSHOTFILE ASSIGN TO WS-SNAPSHOT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SNP-KEY
+               FILE STATUS IS WS-SF-STATUS.
+           SELECT COMPARERPT ASSIGN TO "files/SnapshotCompare.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERFILE.
+       COPY "CustomerRecord.cpy".
+
+       FD SNAPSHOTFILE.
+       COPY "CustomerRecord.cpy"
+           REPLACING ==CUSTOMERDATA==         BY ==SNAPSHOTDATA==
+                     ==CUSTOMER-ADDRESS-REC== BY ==SNAPSHOT-ADDRESS-REC==
+                     ==CUSTOMER-PHONE-REC==   BY ==SNAPSHOT-PHONE-REC==
+                     ==CUST-KEY==             BY ==SNP-KEY==
+                     ==IDNUM==                BY ==SNP-IDNUM==
+                     ==REC-TYPE==             BY ==SNP-REC-TYPE==
+                     ==REC-IS-HEADER==        BY ==SNP-IS-HEADER==
+                     ==REC-IS-ADDRESS==       BY ==SNP-IS-ADDRESS==
+                     ==REC-IS-PHONE==         BY ==SNP-IS-PHONE==
+                     ==CUSTNAME==             BY ==SNP-NAME==
+                     ==FIRSTNAME==            BY ==SNP-FIRSTNAME==
+                     ==LASTNAME==             BY ==SNP-LASTNAME==
+                     ==CUST-SSN==             BY ==SNP-SSN==
+                     ==SSN-AREA==             BY ==SNP-SSN-AREA==
+                     ==SSN-GROUP==            BY ==SNP-SSN-GROUP==
+                     ==SSN-SERIAL==           BY ==SNP-SSN-SERIAL==
+                     ==CUST-DOB==             BY ==SNP-DOB==
+                     ==DOB-MM==               BY ==SNP-DOB-MM==
+                     ==DOB-DD==               BY ==SNP-DOB-DD==
+                     ==DOB-YYYY==             BY ==SNP-DOB-YYYY==
+                     ==BALANCE==              BY ==SNP-BALANCE==
+                     ==CUST-STATUS==          BY ==SNP-STATUS==
+                     ==CUST-ACTIVE==          BY ==SNP-ACTIVE==
+                     ==CUST-INACTIVE==        BY ==SNP-INACTIVE==
+                     ==CA-KEY==               BY ==SNPA-KEY==
+                     ==CA-IDNUM==             BY ==SNPA-IDNUM==
+                     ==CA-REC-TYPE==          BY ==SNPA-REC-TYPE==
+                     ==CA-STREET==            BY ==SNPA-STREET==
+                     ==CA-CITY==              BY ==SNPA-CITY==
+                     ==CA-STATE==             BY ==SNPA-STATE==
+                     ==CA-ZIP==               BY ==SNPA-ZIP==
+                     ==CP-KEY==               BY ==SNPP-KEY==
+                     ==CP-IDNUM==             BY ==SNPP-IDNUM==
+                     ==CP-REC-TYPE==          BY ==SNPP-REC-TYPE==
+                     ==CP-PHONE==             BY ==SNPP-PHONE==
+                     ==CP-EMAIL==             BY ==SNPP-EMAIL==.
+
+       FD COMPARERPT.
+       01 PRINTLINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WSEOF VALUE 'Y'.
+
+       01 WS-SNAPSHOT-PATH PIC X(40) VALUE "files/CustomerPrior.bak".
+       01 WS-PARM-STRING PIC X(40).
+
+       01 HEADS PIC X(90)
+           VALUE "IDNum    FirstName                LastName                 Change".
+       01 COMPARELINE.
+           02 FILLER PIC X VALUE SPACE.
+           02 PRNCUSTID PIC 9(5).
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 PRNFIRSTNAME PIC X(25).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNLASTNAME PIC X(25).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNCHANGE PIC X(30).
+       01 FOOTINGLINE.
+           02 FILLER PIC X(11) VALUE "Added:    ".
+           02 PRNADDCOUNT PIC ZZZ9.
+           02 FILLER PIC X(11) VALUE "  Removed: ".
+           02 PRNREMCOUNT PIC ZZZ9.
+           02 FILLER PIC X(11) VALUE "  Changed: ".
+           02 PRNCHGCOUNT PIC ZZZ9.
+
+       01 WS-ADDED-COUNT PIC 9(4) COMP-3 VALUE ZERO.
+       01 WS-REMOVED-COUNT PIC 9(4) COMP-3 VALUE ZERO.
+       01 WS-CHANGED-COUNT PIC 9(4) COMP-3 VALUE ZERO.
+
+       01 WS-CHANGE-REASON PIC X(30).
+       01 WS-CHANGE-FLAG PIC X VALUE 'N'.
+           88 WS-IS-CHANGED VALUE 'Y'.
+
+       01 WS-CF-STATUS PIC XX.
+       01 WS-SF-STATUS PIC XX.
+       01 WS-CR-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           IF WS-PARM-STRING NOT = SPACES
+               MOVE WS-PARM-STRING TO WS-SNAPSHOT-PATH
+           END-IF
+           OPEN INPUT CUSTOMERFILE
+           IF WS-CF-STATUS NOT = "00"
+               MOVE "CUSTOMERFILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-CF-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           OPEN INPUT SNAPSHOTFILE
+           IF WS-SF-STATUS NOT = "00"
+               DISPLAY "Snapshot file " WS-SNAPSHOT-PATH
+                   " not available - status " WS-SF-STATUS
+               CLOSE CUSTOMERFILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT COMPARERPT
+           IF WS-CR-STATUS NOT = "00"
+               MOVE "COMPARERPT" TO WS-ABEND-FILE-NAME
+               MOVE WS-CR-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           WRITE PRINTLINE FROM HEADS
+           PERFORM 1000-FIND-ADDED-AND-CHANGED
+           PERFORM 2000-FIND-REMOVED
+           MOVE WS-ADDED-COUNT TO PRNADDCOUNT
+           MOVE WS-REMOVED-COUNT TO PRNREMCOUNT
+           MOVE WS-CHANGED-COUNT TO PRNCHGCOUNT
+           WRITE PRINTLINE FROM FOOTINGLINE
+           CLOSE CUSTOMERFILE
+           CLOSE SNAPSHOTFILE
+           CLOSE COMPARERPT
+           GOBACK.
+
+       1000-FIND-ADDED-AND-CHANGED.
+           MOVE LOW-VALUES TO CUST-KEY
+           START CUSTOMERFILE KEY IS NOT LESS THAN CUST-KEY
+               INVALID KEY SET WSEOF TO TRUE
+           END-START
+           PERFORM 1010-CHECK-CURRENT-RECORD UNTIL WSEOF
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       1010-CHECK-CURRENT-RECORD.
+           READ CUSTOMERFILE NEXT RECORD
+               AT END SET WSEOF TO TRUE
+               NOT AT END
+                   IF REC-IS-HEADER
+                       PERFORM 1020-COMPARE-TO-SNAPSHOT
+                   END-IF
+           END-READ.
+
+       1020-COMPARE-TO-SNAPSHOT.
+           MOVE IDNUM TO SNP-IDNUM
+           MOVE 'H' TO SNP-REC-TYPE
+           READ SNAPSHOTFILE
+               INVALID KEY
+                   ADD 1 TO WS-ADDED-COUNT
+                   MOVE "ADDED SINCE SNAPSHOT" TO WS-CHANGE-REASON
+                   PERFORM 3000-WRITE-COMPARE-LINE
+               NOT INVALID KEY
+                   PERFORM 1030-CHECK-FOR-CHANGE
+           END-READ.
+
+       1030-CHECK-FOR-CHANGE.
+           MOVE 'N' TO WS-CHANGE-FLAG
+           MOVE SPACES TO WS-CHANGE-REASON
+           IF BALANCE NOT = SNP-BALANCE
+               MOVE 'Y' TO WS-CHANGE-FLAG
+               MOVE "BALANCE CHANGED" TO WS-CHANGE-REASON
+           ELSE IF CUST-STATUS NOT = SNP-STATUS
+               MOVE 'Y' TO WS-CHANGE-FLAG
+               MOVE "STATUS CHANGED" TO WS-CHANGE-REASON
+           ELSE IF FIRSTNAME NOT = SNP-FIRSTNAME
+                   OR LASTNAME NOT = SNP-LASTNAME
+               MOVE 'Y' TO WS-CHANGE-FLAG
+               MOVE "NAME CHANGED" TO WS-CHANGE-REASON
+           END-IF
+           IF WS-IS-CHANGED
+               ADD 1 TO WS-CHANGED-COUNT
+               PERFORM 3000-WRITE-COMPARE-LINE
+           END-IF.
+
+       2000-FIND-REMOVED.
+           MOVE LOW-VALUES TO SNP-KEY
+           START SNAPSHOTFILE KEY IS NOT LESS THAN SNP-KEY
+               INVALID KEY SET WSEOF TO TRUE
+           END-START
+           PERFORM 2010-CHECK-SNAPSHOT-RECORD UNTIL WSEOF.
+
+       2010-CHECK-SNAPSHOT-RECORD.
+           READ SNAPSHOTFILE NEXT RECORD
+               AT END SET WSEOF TO TRUE
+               NOT AT END
+                   IF SNP-IS-HEADER
+                       PERFORM 2020-CHECK-STILL-ON-FILE
+                   END-IF
+           END-READ.
+
+       2020-CHECK-STILL-ON-FILE.
+           MOVE SNP-IDNUM TO IDNUM
+           MOVE 'H' TO REC-TYPE
+           READ CUSTOMERFILE
+               INVALID KEY
+                   ADD 1 TO WS-REMOVED-COUNT
+                   MOVE SNP-IDNUM TO IDNUM
+                   MOVE SNP-FIRSTNAME TO FIRSTNAME
+                   MOVE SNP-LASTNAME TO LASTNAME
+                   MOVE "REMOVED SINCE SNAPSHOT" TO WS-CHANGE-REASON
+                   PERFORM 3000-WRITE-COMPARE-LINE
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       3000-WRITE-COMPARE-LINE.
+           MOVE IDNUM TO PRNCUSTID
+           MOVE FIRSTNAME TO PRNFIRSTNAME
+           MOVE LASTNAME TO PRNLASTNAME
+           MOVE WS-CHANGE-REASON TO PRNCHANGE
+           WRITE PRINTLINE FROM COMPARELINE.
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
