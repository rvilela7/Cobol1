@@ -13,10 +13,15 @@
        *> USE SAME vars
            01 NUM1 PIC 9 VALUE 5.
            01 NUM2 PIC 9 VALUE 4.
-           01 SUM1 PIC 99.
-    
+           01 ITEM-COUNT PIC 9(3) VALUE 2.
+           01 AMOUNT-TABLE.
+               02 AMOUNT PIC S9(7)V99 OCCURS 100 TIMES.
+           01 SUM1 PIC S9(9)V99.
+
        PROCEDURE DIVISION.
-           CALL '5GetSum' USING NUM1, NUM2, SUM1 *> Notice name of object! And case of file!
+           MOVE NUM1 TO AMOUNT(1)
+           MOVE NUM2 TO AMOUNT(2)
+           CALL '5GetSum' USING ITEM-COUNT, AMOUNT-TABLE, SUM1 *> Notice name of object! And case of file!
            DISPLAY NUM1 " + " NUM2 " = " SUM1
 
 
