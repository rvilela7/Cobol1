@@ -0,0 +1,149 @@
+            >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CycleSummary.
+       AUTHOR. Rui Vilela.
+       DATE-WRITTEN. 17/04/2024
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERCONTROL ASSIGN TO "files/CustomerControl.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CC-STATUS.
+           SELECT CUSTOMERREJECTS ASSIGN TO "files/CustomerRejects.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CR-STATUS.
+           SELECT SUMMARYREPORT ASSIGN TO "files/CycleSummary.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMERCONTROL.
+       01 CONTROLRECORD.
+           02 CTL-PROGRAM PIC X(10).
+           02 CTL-RECORD-COUNT PIC 9(5).
+           02 CTL-HASH-TOTAL PIC 9(9).
+
+       FD CUSTOMERREJECTS.
+       01 REJECTLINE PIC X(80).
+
+       FD SUMMARYREPORT.
+       01 SUMMARYLINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WSEOF VALUE 'Y'.
+
+       01 WS-LOADED-COUNT PIC 9(5) COMP-3 VALUE ZERO.
+       01 WS-APPENDED-COUNT PIC 9(5) COMP-3 VALUE ZERO.
+       01 WS-OTHER-STEP-COUNT PIC 9(5) COMP-3 VALUE ZERO.
+       01 WS-REJECT-COUNT PIC 9(5) COMP-3 VALUE ZERO.
+       01 WS-HAVE-CONTROL-FILE PIC X VALUE 'N'.
+           88 WS-CONTROL-FILE-PRESENT VALUE 'Y'.
+       01 WS-HAVE-REJECT-FILE PIC X VALUE 'N'.
+           88 WS-REJECT-FILE-PRESENT VALUE 'Y'.
+
+       01 WS-SUMMARY-LINE.
+           02 FILLER PIC X(20).
+           02 WS-SL-COUNT PIC ZZZZ9.
+
+       01 WS-CC-STATUS PIC XX.
+       01 WS-CR-STATUS PIC XX.
+       01 WS-SR-STATUS PIC XX.
+       01 WS-ABEND-FILE-NAME PIC X(20).
+       01 WS-ABEND-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT SUMMARYREPORT
+           IF WS-SR-STATUS NOT = "00"
+               MOVE "SUMMARYREPORT" TO WS-ABEND-FILE-NAME
+               MOVE WS-SR-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND
+           END-IF
+           PERFORM 1000-READ-CONTROL-TOTALS
+           PERFORM 2000-READ-REJECT-TOTALS
+           PERFORM 3000-PRINT-SUMMARY
+           CLOSE SUMMARYREPORT
+           GOBACK.
+
+       1000-READ-CONTROL-TOTALS.
+           OPEN INPUT CUSTOMERCONTROL
+           IF WS-CC-STATUS NOT = "00"
+               MOVE 'N' TO WS-HAVE-CONTROL-FILE
+           ELSE
+               MOVE 'Y' TO WS-HAVE-CONTROL-FILE
+               MOVE 'N' TO WS-EOF-SWITCH
+               PERFORM 1010-ADD-CONTROL-RECORD UNTIL WSEOF
+               CLOSE CUSTOMERCONTROL
+           END-IF.
+
+       1010-ADD-CONTROL-RECORD.
+           READ CUSTOMERCONTROL
+               AT END SET WSEOF TO TRUE
+               NOT AT END
+                   IF CTL-PROGRAM = "FILEWRITE "
+                       ADD CTL-RECORD-COUNT TO WS-LOADED-COUNT
+                   ELSE IF CTL-PROGRAM = "FILEAPPEND"
+                       ADD CTL-RECORD-COUNT TO WS-APPENDED-COUNT
+                   ELSE
+                       ADD CTL-RECORD-COUNT TO WS-OTHER-STEP-COUNT
+                   END-IF
+           END-READ.
+
+       2000-READ-REJECT-TOTALS.
+           OPEN INPUT CUSTOMERREJECTS
+           IF WS-CR-STATUS NOT = "00"
+               MOVE 'N' TO WS-HAVE-REJECT-FILE
+           ELSE
+               MOVE 'Y' TO WS-HAVE-REJECT-FILE
+               MOVE 'N' TO WS-EOF-SWITCH
+               PERFORM 2010-COUNT-REJECT-LINE UNTIL WSEOF
+               CLOSE CUSTOMERREJECTS
+           END-IF.
+
+       2010-COUNT-REJECT-LINE.
+           READ CUSTOMERREJECTS
+               AT END SET WSEOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-REJECT-COUNT
+           END-READ.
+
+       3000-PRINT-SUMMARY.
+           MOVE "End-of-cycle statistics" TO SUMMARYLINE
+           WRITE SUMMARYLINE
+           IF WS-CONTROL-FILE-PRESENT
+               MOVE "Records loaded:     " TO WS-SUMMARY-LINE
+               MOVE WS-LOADED-COUNT TO WS-SL-COUNT
+               WRITE SUMMARYLINE FROM WS-SUMMARY-LINE
+               MOVE "Records appended:   " TO WS-SUMMARY-LINE
+               MOVE WS-APPENDED-COUNT TO WS-SL-COUNT
+               WRITE SUMMARYLINE FROM WS-SUMMARY-LINE
+               IF WS-OTHER-STEP-COUNT NOT = ZERO
+                   MOVE "Other step records: " TO WS-SUMMARY-LINE
+                   MOVE WS-OTHER-STEP-COUNT TO WS-SL-COUNT
+                   WRITE SUMMARYLINE FROM WS-SUMMARY-LINE
+               END-IF
+           ELSE
+               MOVE "No CustomerControl.dat - load/append counts unavailable"
+                   TO SUMMARYLINE
+               WRITE SUMMARYLINE
+           END-IF
+           IF WS-REJECT-FILE-PRESENT
+               MOVE "Records rejected:   " TO WS-SUMMARY-LINE
+               MOVE WS-REJECT-COUNT TO WS-SL-COUNT
+               WRITE SUMMARYLINE FROM WS-SUMMARY-LINE
+           ELSE
+               MOVE "No CustomerRejects.dat - no rejects recorded"
+                   TO SUMMARYLINE
+               WRITE SUMMARYLINE
+           END-IF
+           DISPLAY "Cycle summary written to files/CycleSummary.rpt".
+
+       9900-ABEND.
+           DISPLAY "ABEND - " WS-ABEND-FILE-NAME
+               " FILE STATUS " WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
